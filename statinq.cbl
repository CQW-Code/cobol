@@ -0,0 +1,174 @@
+      ****************************
+      * IDENTIFICATION DIVISION
+      ****************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      STATINQ.
+       AUTHOR.          MAINTENANCE TEAM.
+      ******************************************************************
+      * ONLINE ITEM/BACKORDER STATUS INQUIRY.  A CUSTOMER-SERVICE REP
+      * CAN LOOK UP AN ITEM BY M-ITEMNO TO SEE WS-M-QOH/WS-M-BOQUAN/
+      * WS-M-QTYONORD AND ANY OPEN BACKORDER LINES FOR THAT ITEM, OR
+      * LOOK UP A CUSTOMER BY WS-B-CUSTNO TO SEE ALL OF THAT CUSTOMER'S
+      * OPEN BACKORDER LINES, WITHOUT WAITING FOR A BATCH REPORT.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.             IBM-370.
+       OBJECT-COMPUTER.             IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE      ASSIGN MASTFILE
+                ORGANIZATION IS INDEXED
+                ACCESS IS RANDOM
+                RECORD KEY IS M-ITEMNO
+                FILE STATUS IS VSAM-STAT.
+           SELECT BACKORDS-FILE    ASSIGN BKORDS.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  MASTER-FILE.
+       01  VMAST-REC.
+           05  M-ITEMNO                PIC 9(5).
+           05  FILLER                  PIC X(113).
+       FD  BACKORDS-FILE
+               LABEL RECORDS ARE STANDARD
+               BLOCK CONTAINS 10 RECORDS.
+       01  BACKORDS-REC                PIC X(40).
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+       01  SWITCHES.
+           05  DONE-SW                 PIC X       VALUE 'N'.
+               88  INQUIRY-DONE                    VALUE 'Y'.
+           05  BOF-EOF-SW              PIC X       VALUE 'N'.
+               88  BACKORDSEOF                     VALUE 'Y'.
+           05  FOUND-SW                PIC X       VALUE 'N'.
+               88  LINE-FOUND                      VALUE 'Y'.
+       01  WORK-AREA.
+           05  VSAM-STAT               PIC XX.
+           05  WS-INQ-TYPE             PIC X.
+               88  WS-INQ-ITEM                     VALUE 'I'.
+               88  WS-INQ-CUST                      VALUE 'C'.
+               88  WS-INQ-QUIT                     VALUE 'Q'.
+           05  WS-INQ-ITEMNO           PIC 9(5).
+           05  WS-INQ-CUSTNO           PIC 9(6).
+       COPY MASTREC.
+       COPY BACKREC.
+      ******************************************************************
+       SCREEN SECTION.
+      ******************************************************************
+       01  INQUIRY-SCREEN.
+           05  BLANK SCREEN.
+           05  LINE 1  COL 1   VALUE 'ITEM / BACKORDER STATUS INQUIRY'.
+           05  LINE 3  COL 1   VALUE 'INQUIRE (I)TEM (C)UST (Q)UIT: '.
+           05  LINE 3  COL 33  PIC X       USING WS-INQ-TYPE.
+           05  LINE 5  COL 1   VALUE 'ITEM NUMBER: '.
+           05  LINE 5  COL 20  PIC 9(5)    USING WS-INQ-ITEMNO.
+           05  LINE 6  COL 1   VALUE 'CUSTOMER NUMBER: '.
+           05  LINE 6  COL 20  PIC 9(6)    USING WS-INQ-CUSTNO.
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       MAINLINE SECTION.
+           PERFORM 0100-INIT THRU 0100-INIT-EXIT.
+           PERFORM 0200-ONE-INQUIRY THRU 0200-ONE-INQUIRY-EXIT
+               UNTIL INQUIRY-DONE.
+           PERFORM 0900-EOJ THRU 0900-EOJ-EXIT.
+           STOP RUN.
+       SUBROUTINE SECTION.
+      ******************************************************************
+      *  OPEN MASTER-FILE FOR RANDOM ITEM LOOKUP.  BACKORDS-FILE IS
+      *  OPENED AND CLOSED AROUND EACH SEQUENTIAL SCAN SINCE IT HAS NO
+      *  KEY TO REPOSITION BY.
+      ******************************************************************
+       0100-INIT.
+           OPEN INPUT MASTER-FILE
+               IF VSAM-STAT NOT = '00'
+                   DISPLAY 'FAILURE TO OPEN MASTER FILE ' VSAM-STAT
+                   STOP RUN.
+       0100-INIT-EXIT.
+           EXIT.
+      ******************************************************************
+      *  PROMPT FOR ONE INQUIRY AND SHOW ITS RESULT.
+      ******************************************************************
+       0200-ONE-INQUIRY.
+           MOVE SPACES TO WS-INQ-TYPE.
+           MOVE 0 TO WS-INQ-ITEMNO WS-INQ-CUSTNO.
+           DISPLAY INQUIRY-SCREEN.
+           ACCEPT INQUIRY-SCREEN.
+           EVALUATE TRUE
+               WHEN WS-INQ-ITEM
+                   PERFORM 0300-ITEM-INQUIRY THRU 0300-ITEM-INQUIRY-EXIT
+               WHEN WS-INQ-CUST
+                   PERFORM 0400-CUST-INQUIRY THRU 0400-CUST-INQUIRY-EXIT
+               WHEN WS-INQ-QUIT
+                   MOVE 'Y' TO DONE-SW
+               WHEN OTHER
+                   DISPLAY 'INVALID SELECTION - ENTER I, C, OR Q'.
+       0200-ONE-INQUIRY-EXIT.
+           EXIT.
+      ******************************************************************
+      *  SHOW CURRENT QOH/BOQUAN/QTYONORD FOR ONE ITEM, THEN ANY OPEN
+      *  BACKORDER LINES AGAINST IT.
+      ******************************************************************
+       0300-ITEM-INQUIRY.
+           MOVE WS-INQ-ITEMNO TO M-ITEMNO.
+           READ MASTER-FILE INTO WS-MAST-REC
+               INVALID KEY
+                   MOVE 'N' TO VSAM-STAT.
+           IF VSAM-STAT NOT = '00'
+               DISPLAY 'ITEM ' WS-INQ-ITEMNO ' NOT FOUND.'
+           ELSE
+               DISPLAY 'ITEM: ' WS-M-ITEMNO '  ' WS-M-DESCRIP
+               DISPLAY 'QTY ON HAND: ' WS-M-QOH
+                   '  ON BACKORDER: ' WS-M-BOQUAN
+                   '  ON ORDER: ' WS-M-QTYONORD
+               MOVE 'N' TO FOUND-SW
+               PERFORM 0500-SCAN-BACKORDERS
+                   THRU 0500-SCAN-BACKORDERS-EXIT
+               IF NOT LINE-FOUND
+                   DISPLAY 'NO OPEN BACKORDER LINES FOR THIS ITEM.'.
+       0300-ITEM-INQUIRY-EXIT.
+           EXIT.
+      ******************************************************************
+      *  SHOW ALL OPEN BACKORDER LINES FOR ONE CUSTOMER.
+      ******************************************************************
+       0400-CUST-INQUIRY.
+           MOVE 'N' TO FOUND-SW.
+           PERFORM 0500-SCAN-BACKORDERS THRU 0500-SCAN-BACKORDERS-EXIT.
+           IF NOT LINE-FOUND
+               DISPLAY 'NO OPEN BACKORDER LINES FOR THIS CUSTOMER.'.
+       0400-CUST-INQUIRY-EXIT.
+           EXIT.
+      ******************************************************************
+      *  SCAN BACKORDS-FILE FROM THE TOP, DISPLAYING ANY LINE THAT
+      *  MATCHES THE ITEM NUMBER (ITEM INQUIRY) OR THE CUSTOMER NUMBER
+      *  (CUSTOMER INQUIRY) KEYED IN ON THE SCREEN.
+      ******************************************************************
+       0500-SCAN-BACKORDERS.
+           MOVE 'N' TO BOF-EOF-SW.
+           OPEN INPUT BACKORDS-FILE.
+           PERFORM UNTIL BACKORDSEOF
+               READ BACKORDS-FILE INTO WS-BACKORDS-REC
+                   AT END
+                       MOVE 'Y' TO BOF-EOF-SW
+                   NOT AT END
+                       IF (WS-INQ-ITEM AND WS-B-ITEMNO = WS-INQ-ITEMNO)
+                          OR (WS-INQ-CUST AND
+                              WS-B-CUSTNO = WS-INQ-CUSTNO)
+                           MOVE 'Y' TO FOUND-SW
+                           DISPLAY '  ITEM ' WS-B-ITEMNO
+                               ' CUST ' WS-B-CUSTNO
+                               ' QTY ' WS-B-BOQUAN
+                               ' ' WS-B-DESCRIP.
+           CLOSE BACKORDS-FILE.
+       0500-SCAN-BACKORDERS-EXIT.
+           EXIT.
+      ******************************************************************
+      *  CLOSE ALL FILES.
+      ******************************************************************
+       0900-EOJ.
+           CLOSE MASTER-FILE.
+       0900-EOJ-EXIT.
+           EXIT.
