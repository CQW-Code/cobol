@@ -0,0 +1,11 @@
+      ******************************************************************
+      *  YTDHREC.CPY
+      *  YEAR-END YTD SALES HISTORY RECORD FOR YTD-HISTORY-FILE.  ONE
+      *  RECORD PER ITEM ARCHIVED AT YEAR-END CLOSE, DATED WITH THE RUN
+      *  DATE SO SEVERAL YEARS OF CLOSES CAN SIT IN THE SAME FILE.
+      ******************************************************************
+       01  WS-YTDH-REC.
+           05  WS-Y-RUN-DATE           PIC 9(6).
+           05  WS-Y-ITEMNO             PIC 9(5).
+           05  WS-Y-YTDSALES           PIC 9(7)    COMP-3.
+           05  FILLER                  PIC X(20).
