@@ -0,0 +1,25 @@
+      ******************************************************************
+      *  MMLOGREC.CPY
+      *  BEFORE/AFTER CHANGE-LOG RECORD WRITTEN BY MASTMAINT FOR EVERY
+      *  ADD, CHANGE OR DELETE APPLIED TO MASTER-FILE.
+      ******************************************************************
+       01  WS-CHGLOG-REC.
+           05  CL-CODE                 PIC X.
+           05  CL-ITEMNO               PIC 9(5).
+           05  CL-RUN-DATE             PIC 9(6).
+           05  CL-BEFORE-IMAGE.
+               10  CL-B-DESCRIP        PIC X(20).
+               10  CL-B-QOH            PIC 9(4).
+               10  CL-B-PURCHPRC       PIC 9(3)V99.
+               10  CL-B-SALESPRC       PIC 9(3)V99.
+               10  CL-B-REORDPT        PIC 9(4).
+               10  CL-B-MINREORD       PIC 9(4).
+               10  CL-B-REPLNO         PIC 9(5).
+           05  CL-AFTER-IMAGE.
+               10  CL-A-DESCRIP        PIC X(20).
+               10  CL-A-QOH            PIC 9(4).
+               10  CL-A-PURCHPRC       PIC 9(3)V99.
+               10  CL-A-SALESPRC       PIC 9(3)V99.
+               10  CL-A-REORDPT        PIC 9(4).
+               10  CL-A-MINREORD       PIC 9(4).
+               10  CL-A-REPLNO         PIC 9(5).
