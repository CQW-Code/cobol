@@ -0,0 +1,20 @@
+      ******************************************************************
+      *  MMTRNREC.CPY
+      *  MAINTENANCE TRANSACTION RECORD FOR MASTMAINT.  ONE RECORD ADDS,
+      *  CHANGES OR DELETES ONE MASTER-FILE ITEM, KEYED ON MT-ITEMNO.
+      ******************************************************************
+       01  WS-MAINT-TRANS.
+           05  MT-CODE                 PIC X.
+               88  MT-ADD                          VALUE 'A'.
+               88  MT-CHANGE                       VALUE 'C'.
+               88  MT-DELETE                       VALUE 'D'.
+           05  MT-ITEMNO                PIC 9(5).
+           05  MT-DESCRIP               PIC X(20).
+           05  MT-QOH                   PIC 9(4).
+           05  MT-PURCHPRC              PIC 9(3)V99.
+           05  MT-SALESPRC              PIC 9(3)V99.
+           05  MT-REORDPT               PIC 9(4).
+           05  MT-MINREORD              PIC 9(4).
+           05  MT-REPLNO                PIC 9(5).
+           05  MT-REPLDATE              PIC 9(6).
+           05  FILLER                   PIC X(21).
