@@ -0,0 +1,16 @@
+      ******************************************************************
+      *  INVOREC.CPY
+      *  SHIPMENT/INVOICE RECORD LAYOUT WRITTEN BY ORDERS (1000-INVOICE)
+      *  TO INVORD-FILE.  SHARED BY ANY PROGRAM THAT READS INVORD-FILE.
+      ******************************************************************
+       01  WS-INVORD-REC.
+           05  WS-I-ITEMNO             PIC 9(5).
+           05  WS-I-DESCRIP            PIC X(20).
+           05  WS-I-CUSTNO             PIC 9(6).
+           05  WS-I-QUANSHIP           PIC 9(4).
+           05  WS-I-SALESPRC           PIC 9(3)V99.
+           05  WS-I-DATESHIP.
+               10  WS-I-MM             PIC 99.
+               10  WS-I-DD             PIC 99.
+               10  WS-I-YY             PIC 99.
+           05  WS-I-PAY                PIC 9.
