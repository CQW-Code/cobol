@@ -0,0 +1,53 @@
+      ******************************************************************
+      *  MASTREC.CPY
+      *  ITEM MASTER RECORD LAYOUT FOR MASTER-FILE (INDEXED, KEYED ON
+      *  WS-M-ITEMNO / M-ITEMNO).  SHARED BY ORDERS AND ANY PROGRAM THAT
+      *  READS OR MAINTAINS MASTER-FILE.
+      *
+      *  WS-M-QOH/WS-M-REORDPT/WS-M-BOQUAN/WS-M-QTYONORD REMAIN THE
+      *  COMPANY-WIDE TOTALS THAT ORDERS HAS ALWAYS WORKED AGAINST.
+      *  WS-M-LOC-TABLE BELOW BREAKS THOSE SAME FOUR QUANTITIES OUT BY
+      *  STOCKING LOCATION.  ORDERS' 0700-ORDERS (SEE 0650-FIND-LOC)
+      *  FILLS AN ORDER FROM A SINGLE STOCKING LOCATION WHEN ONE LOCATION
+      *  HOLDS THE FULL QUANTITY; IF NO ONE LOCATION HAS ENOUGH, IT FALLS
+      *  BACK TO THE COMPANY-WIDE WS-M-QOH POOL (INCLUDING THE PARTIAL-
+      *  FILL/BACKORDER SPLIT) SINCE SPLITTING A SINGLE ORDER ACROSS
+      *  MULTIPLE LOCATIONS WAS JUDGED OUT OF SCOPE.  STOCK CAN ALSO BE
+      *  MOVED BETWEEN LOCATIONS WITH A TRANSFER TRANSACTION (T-CODE 40,
+      *  SEE ORDERS' 1700-TRANSFER).  LOCATION SUBSCRIPTS ARE 1 THRU
+      *  WS-M-LOC-COUNT.
+      *
+      *  OF THE FOUR PER-LOCATION FIELDS, ONLY WS-M-LOC-QOH IS LIVE -
+      *  IT IS THE ONLY ONE READ OR MEANINGFULLY WRITTEN ANYWHERE
+      *  (0650-FIND-LOC/0700-ORDERS/1700-TRANSFER IN ORDERS).
+      *  WS-M-LOC-REORDPT/WS-M-LOC-BOQUAN/WS-M-LOC-QTYONORD ARE
+      *  DECLARED AND ZEROED AT ADD TIME (MASTMAINT'S 0500-ADD-MASTER)
+      *  BUT NOT YET WIRED INTO ANY DECISION - 0800-REORDERS STILL
+      *  REORDERS OFF THE COMPANY-WIDE WS-M-REORDPT AND 1100-BACKORDER
+      *  STILL BACKORDERS OFF THE COMPANY-WIDE WS-M-BOQUAN, NOT ANY
+      *  LOCATION.  THIS IS A DISCLOSED SCOPE BOUNDARY, THE SAME AS THE
+      *  NO-SPLIT-ACROSS-LOCATIONS LIMITATION ABOVE, NOT AN OVERSIGHT -
+      *  PER-LOCATION REORDER POINTS AND BACKORDER QUANTITIES WOULD
+      *  REQUIRE A LARGER REDESIGN OF THE REORDER/BACKORDER REPORTS AND
+      *  EXTRACTS (WHICH ARE ALL KEYED AND TOTALED BY ITEM, NOT BY
+      *  ITEM-AND-LOCATION) THAN REQUEST 008 CALLED FOR.
+      ******************************************************************
+       01  WS-MAST-REC.
+           05  WS-M-ITEMNO             PIC 9(5).
+           05  WS-M-DESCRIP            PIC X(20).
+           05  WS-M-QOH                PIC 9(4).
+           05  WS-M-PURCHPRC           PIC 9(3)V99.
+           05  WS-M-SALESPRC           PIC 9(3)V99.
+           05  WS-M-REORDPT            PIC 9(4).
+           05  WS-M-MINREORD           PIC 9(4).
+           05  WS-M-BOQUAN             PIC 9(4).
+           05  WS-M-QTYONORD           PIC 9(4).
+           05  WS-M-REPLNO             PIC 9(5).
+           05  WS-M-REPLDATE           PIC 9(6).
+           05  WS-M-YTDSALES           PIC 9(7)    COMP-3.
+           05  WS-M-LOC-TABLE          OCCURS 3 TIMES.
+               10  WS-M-LOC-QOH        PIC 9(4).
+               10  WS-M-LOC-REORDPT    PIC 9(4).
+               10  WS-M-LOC-BOQUAN     PIC 9(4).
+               10  WS-M-LOC-QTYONORD   PIC 9(4).
+       01  WS-M-LOC-COUNT              PIC 9       VALUE 3.
