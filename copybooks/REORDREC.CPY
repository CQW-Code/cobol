@@ -0,0 +1,24 @@
+      ******************************************************************
+      *  REORDREC.CPY
+      *  STRUCTURED RECORD LAYOUT FOR REORD-EXTRACT-FILE, WRITTEN BY
+      *  ORDERS (0800-REORDERS/1250-FORMAT-EXTRACT) FOR EVERY MASTER
+      *  RECORD FLAGGED FOR REORDER.  THIS IS A SEPARATE FILE FROM
+      *  REORDERS-FILE, WHICH IS A PRINT-FORMATTED LISTING (HEADER/
+      *  SUBHEADER/DETAIL/TRAILER LINES WRITTEN BY 1200-FORMAT/1300-
+      *  PRINT/1400-TRAILER) AND IS NOT STRUCTURED DATA.  SHARED BY ANY
+      *  PROGRAM THAT READS REORD-EXTRACT-FILE.
+      ******************************************************************
+       01  WS-REORD-REC.
+           05  WS-R-ITEMNO             PIC 9(5).
+           05  WS-R-DESCRIP            PIC X(20).
+           05  WS-R-QOH                PIC 9(4).
+           05  WS-R-PURCHPRC           PIC 9(3)V99.
+           05  WS-R-SALESPRC           PIC 9(3)V99.
+           05  WS-R-REORDPT            PIC 9(4).
+           05  WS-R-MINREORD           PIC 9(4).
+           05  WS-R-BOQUAN             PIC 9(4).
+           05  WS-R-QTYONORD           PIC 9(4).
+           05  WS-R-REPLNO             PIC 9(5).
+           05  WS-R-REPLDATE           PIC 9(6).
+           05  WS-R-YTDSALES           PIC 9(7).
+           05  FILLER                  PIC X(60).
