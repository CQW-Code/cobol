@@ -0,0 +1,12 @@
+      ******************************************************************
+      *  BACKREC.CPY
+      *  BACKORDER RECORD LAYOUT WRITTEN BY ORDERS (1100-BACKORDER)
+      *  TO BACKORDS-FILE.  SHARED BY ANY PROGRAM THAT READS OR WRITES
+      *  BACKORDS-FILE.
+      ******************************************************************
+       01  WS-BACKORDS-REC.
+           05  WS-B-ITEMNO             PIC 9(5).
+           05  WS-B-DESCRIP            PIC X(20).
+           05  WS-B-CUSTNO             PIC 9(6).
+           05  WS-B-BOQUAN             PIC 9(4).
+           05  WS-B-SALESPRC           PIC 9(3)V99.
