@@ -0,0 +1,12 @@
+      ******************************************************************
+      *  CUSTREC.CPY
+      *  CUSTOMER MASTER RECORD FOR CUSTOMER-FILE, KEYED ON CUST-NO.
+      *  USED TO VALIDATE T-CUSTNO ON INCOMING ORDER TRANSACTIONS.
+      ******************************************************************
+       01  WS-CUST-REC.
+           05  CUST-NO                 PIC 9(6).
+           05  CUST-NAME                PIC X(25).
+           05  CUST-STATUS              PIC X.
+               88  CUST-ACTIVE                     VALUE 'A'.
+               88  CUST-INACTIVE                   VALUE 'I'.
+           05  FILLER                   PIC X(28).
