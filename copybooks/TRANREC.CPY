@@ -0,0 +1,19 @@
+      ******************************************************************
+      *  TRANREC.CPY
+      *  TRANSACTION RECORD LAYOUT FOR TRANSACTION-FILE, KEYED ON
+      *  T-ORDERS (T-CODE + T-ITEMNO + T-CUSTNO).  SHARED BY ORDERS AND
+      *  ANY PROGRAM THAT READS OR MAINTAINS TRANSACTION-FILE.
+      ******************************************************************
+       01  WS-TRANS-REC.
+           05  WS-T-CODE               PIC 99.
+           05  WS-T-ITEMNO             PIC 9(5).
+           05  WS-T-CUSTNO             PIC 9(6).
+           05  WS-T-QUANORD            PIC 9(4).
+           05  WS-T-BOIND              PIC X.
+           05  WS-T-PAY                PIC 9.
+               88  WS-T-PAY-VALID                  VALUES 1 THRU 3.
+           05  WS-T-ORDDATE            PIC 9(6).
+           05  WS-T-FROMLOC            PIC 9.
+           05  WS-T-TOLOC              PIC 9.
+           05  WS-T-XFERQTY            PIC 9(4).
+           05  FILLER                  PIC X(49).
