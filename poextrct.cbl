@@ -0,0 +1,193 @@
+      ****************************
+      * IDENTIFICATION DIVISION
+      ****************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      POEXTRCT.
+       AUTHOR.          MAINTENANCE TEAM.
+      ******************************************************************
+      * THIS PROGRAM TURNS THE STRUCTURED REORDER EXTRACT
+      * (REORD-EXTRACT-FILE, WRITTEN BY 1250-FORMAT-EXTRACT IN ORDERS)
+      * INTO SOMETHING PURCHASING CAN SEND A VENDOR.  REORD-EXTRACT-FILE
+      * IS SORTED BY WS-R-REPLNO (THE SUPPLIER NUMBER ALREADY CARRIED ON
+      * THE MASTER RECORD) AND ITEM NUMBER WITHIN SUPPLIER, AND ONE
+      * PURCHASE-ORDER EXTRACT SECTION IS WRITTEN PER SUPPLIER, WITH AN
+      * ORDER QUANTITY LINE FOR EACH ITEM BASED ON WS-R-MINREORD.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.             IBM-370.
+       OBJECT-COMPUTER.             IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT REORD-EXTRACT-FILE  ASSIGN REORDX.
+           SELECT SORT-WORK-FILE      ASSIGN SORTWK1.
+           SELECT SORTED-REORD-FILE   ASSIGN SRTDREOR.
+           SELECT PO-EXTRACT-FILE     ASSIGN POFILE.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  REORD-EXTRACT-FILE
+               LABEL RECORDS ARE STANDARD
+               BLOCK CONTAINS 10 RECORDS.
+       01  REORDX-REC                  PIC X(133).
+      *    SW-REORD-REC MIRRORS REORDREC.CPY'S BYTE LAYOUT (ITEMNO 1-5,
+      *    ... REPLNO 56-60, ...) SO THE SORT KEY BELOW ACTUALLY LINES
+      *    UP WITH THE REAL WS-R-REPLNO/WS-R-ITEMNO BYTES INSTEAD OF
+      *    GROUPING ON THE WRONG FIELDS.
+       SD  SORT-WORK-FILE.
+       01  SW-REORD-REC.
+           05  SW-R-ITEMNO             PIC 9(5).
+           05  SW-R-DESCRIP            PIC X(20).
+           05  SW-R-QOH                PIC 9(4).
+           05  SW-R-PURCHPRC           PIC 9(3)V99.
+           05  SW-R-SALESPRC           PIC 9(3)V99.
+           05  SW-R-REORDPT            PIC 9(4).
+           05  SW-R-MINREORD           PIC 9(4).
+           05  SW-R-BOQUAN             PIC 9(4).
+           05  SW-R-QTYONORD           PIC 9(4).
+           05  SW-R-REPLNO             PIC 9(5).
+           05  SW-R-REST               PIC X(73).
+       FD  SORTED-REORD-FILE
+               LABEL RECORDS ARE STANDARD
+               BLOCK CONTAINS 10 RECORDS.
+       01  SORTED-REORD-REC            PIC X(133).
+       FD  PO-EXTRACT-FILE
+               LABEL RECORDS ARE STANDARD
+               BLOCK CONTAINS 10 RECORDS.
+       01  PO-EXTRACT-REC              PIC X(80).
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+       01  SWITCHES.
+           05  EOF-SW                  PIC X       VALUE 'N'.
+               88  REORD-EOF                       VALUE 'Y'.
+           05  FIRST-REC-SW            PIC X       VALUE 'Y'.
+               88  FIRST-RECORD                    VALUE 'Y'.
+       01  COUNTERS-ACCUMULATORS.
+           05  WS-PO-CTR               PIC 999     VALUE 0.
+           05  WS-LINE-CTR             PIC 999     VALUE 0.
+       01  WORK-AREA.
+           05  WS-SAVE-REPLNO          PIC 9(5)    VALUE 0.
+           05  WS-ORDER-QUAN           PIC 9(4).
+           05  CURRDATE.
+               10  C-YY                PIC 99.
+               10  C-MM                PIC 99.
+               10  C-DD                PIC 99.
+       COPY REORDREC.
+       01  PO-HEADER-LINE.
+           05  FILLER                  PIC X(16)
+                   VALUE 'PURCHASE ORDER '.
+           05  PH-PONO                 PIC 9(6).
+           05  FILLER                  PIC X(5)    VALUE SPACES.
+           05  FILLER                  PIC X(9)    VALUE 'SUPPLIER '.
+           05  PH-REPLNO               PIC 9(5).
+           05  FILLER                  PIC X(5)    VALUE SPACES.
+           05  FILLER                  PIC X(6)    VALUE 'DATE '.
+           05  PH-MM                   PIC Z9.
+           05  FILLER                  PIC X       VALUE '/'.
+           05  PH-DD                   PIC Z9.
+           05  FILLER                  PIC X       VALUE '/'.
+           05  PH-YY                   PIC 99.
+       01  PO-DETAIL-LINE.
+           05  FILLER                  PIC X(7)    VALUE '  ITEM '.
+           05  PD-ITEMNO               PIC 9(5).
+           05  FILLER                  PIC X(3)    VALUE SPACES.
+           05  PD-DESCRIP              PIC X(20).
+           05  FILLER                  PIC X(3)    VALUE 'QTY'.
+           05  PD-ORDERQTY             PIC ZZZ9.
+           05  FILLER                  PIC X(5)    VALUE SPACES.
+           05  FILLER                  PIC X(6)    VALUE 'UNIT $'.
+           05  PD-PURCHPRC             PIC ZZZ.99.
+       01  PO-TRAILER-LINE.
+           05  FILLER                  PIC X(15)
+                   VALUE '  END OF ORDER '.
+           05  PT-LINECOUNT            PIC ZZ9.
+           05  FILLER                  PIC X(11)   VALUE ' LINE ITEMS'.
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       MAINLINE SECTION.
+           PERFORM 0100-INIT THRU 0100-INIT-EXIT.
+           PERFORM 0200-READ-SORTED THRU 0200-READ-SORTED-EXIT.
+           PERFORM 0300-EXTRACT THRU 0300-EXTRACT-EXIT
+               UNTIL REORD-EOF.
+           PERFORM 0900-EOJ THRU 0900-EOJ-EXIT.
+           STOP RUN.
+      ******************************************************************
+      *  SORT THE REORDER LISTING BY SUPPLIER/ITEM AND OPEN THE EXTRACT
+      *  FILE.
+      ******************************************************************
+       0100-INIT.
+           ACCEPT CURRDATE FROM DATE.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-R-REPLNO SW-R-ITEMNO
+               USING REORD-EXTRACT-FILE
+               GIVING SORTED-REORD-FILE.
+           OPEN INPUT  SORTED-REORD-FILE
+           OPEN OUTPUT PO-EXTRACT-FILE.
+       0100-INIT-EXIT.
+           EXIT.
+      ******************************************************************
+      *  READ THE NEXT SORTED REORDER RECORD.
+      ******************************************************************
+       0200-READ-SORTED.
+           READ SORTED-REORD-FILE INTO WS-REORD-REC
+               AT END
+                   MOVE 'Y' TO EOF-SW.
+       0200-READ-SORTED-EXIT.
+           EXIT.
+      ******************************************************************
+      *  WRITE A PURCHASE-ORDER LINE, STARTING A NEW PO SECTION EACH
+      *  TIME WS-R-REPLNO CHANGES.
+      ******************************************************************
+       0300-EXTRACT.
+           IF NOT FIRST-RECORD AND WS-R-REPLNO NOT = WS-SAVE-REPLNO
+               PERFORM 0500-PO-TRAILER THRU 0500-PO-TRAILER-EXIT.
+           IF FIRST-RECORD OR WS-R-REPLNO NOT = WS-SAVE-REPLNO
+               PERFORM 0400-PO-HEADER THRU 0400-PO-HEADER-EXIT.
+           MOVE WS-R-MINREORD TO WS-ORDER-QUAN.
+           MOVE WS-R-ITEMNO TO PD-ITEMNO.
+           MOVE WS-R-DESCRIP TO PD-DESCRIP.
+           MOVE WS-ORDER-QUAN TO PD-ORDERQTY.
+           MOVE WS-R-PURCHPRC TO PD-PURCHPRC.
+           WRITE PO-EXTRACT-REC FROM PO-DETAIL-LINE.
+           ADD 1 TO WS-LINE-CTR.
+           MOVE WS-R-REPLNO TO WS-SAVE-REPLNO.
+           MOVE 'N' TO FIRST-REC-SW.
+           PERFORM 0200-READ-SORTED THRU 0200-READ-SORTED-EXIT.
+       0300-EXTRACT-EXIT.
+           EXIT.
+      ******************************************************************
+      *  START A NEW PURCHASE-ORDER SECTION FOR THE NEXT SUPPLIER.
+      ******************************************************************
+       0400-PO-HEADER.
+           ADD 1 TO WS-PO-CTR.
+           MOVE WS-PO-CTR TO PH-PONO.
+           MOVE WS-R-REPLNO TO PH-REPLNO.
+           MOVE C-MM TO PH-MM.
+           MOVE C-DD TO PH-DD.
+           MOVE C-YY TO PH-YY.
+           WRITE PO-EXTRACT-REC FROM PO-HEADER-LINE.
+           MOVE 0 TO WS-LINE-CTR.
+       0400-PO-HEADER-EXIT.
+           EXIT.
+      ******************************************************************
+      *  CLOSE OUT THE CURRENT PURCHASE-ORDER SECTION.
+      ******************************************************************
+       0500-PO-TRAILER.
+           MOVE WS-LINE-CTR TO PT-LINECOUNT.
+           WRITE PO-EXTRACT-REC FROM PO-TRAILER-LINE.
+       0500-PO-TRAILER-EXIT.
+           EXIT.
+      ******************************************************************
+      *  CLOSE OUT THE LAST SUPPLIER AND CLOSE ALL FILES.
+      ******************************************************************
+       0900-EOJ.
+           IF NOT FIRST-RECORD
+               PERFORM 0500-PO-TRAILER THRU 0500-PO-TRAILER-EXIT.
+           DISPLAY WS-PO-CTR ' PURCHASE ORDERS EXTRACTED.'.
+           CLOSE SORTED-REORD-FILE
+                 PO-EXTRACT-FILE.
+       0900-EOJ-EXIT.
+           EXIT.
