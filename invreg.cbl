@@ -0,0 +1,250 @@
+      ****************************
+      * IDENTIFICATION DIVISION
+      ****************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      INVREG.
+       AUTHOR.          MAINTENANCE TEAM.
+      ******************************************************************
+      * THIS PROGRAM READS INVORD-FILE (THE SHIPMENT RECORDS WRITTEN BY
+      * 1000-INVOICE IN ORDERS) AND PRODUCES THE DAILY INVOICE REGISTER.
+      * ONE DETAIL LINE IS PRINTED PER SHIPMENT SHOWING EXTENDED PRICE
+      * (WS-I-QUANSHIP * WS-I-SALESPRC), WITH A SUBTOTAL EACH TIME
+      * WS-I-CUSTNO CHANGES AND A GRAND TOTAL AT END OF REPORT.
+      * INVORD-FILE IS NOT IN CUSTOMER-NUMBER SEQUENCE AS WRITTEN BY
+      * ORDERS, SO IT IS SORTED BY CUSTOMER (AND ITEM WITHIN CUSTOMER)
+      * BEFORE THE REGISTER IS PRINTED.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.             IBM-370.
+       OBJECT-COMPUTER.             IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT INVORD-FILE         ASSIGN INVFILE.
+           SELECT SORT-WORK-FILE      ASSIGN SORTWK1.
+           SELECT SORTED-INVORD-FILE  ASSIGN SRTDINV.
+           SELECT INVREG-FILE         ASSIGN INVRFILE.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  INVORD-FILE
+               LABEL RECORDS ARE STANDARD
+               BLOCK CONTAINS 10 RECORDS.
+       01  INV-ORD-REC                 PIC X(47).
+       SD  SORT-WORK-FILE.
+       01  SW-INVORD-REC.
+           05  SW-I-ITEMNO             PIC 9(5).
+           05  SW-I-DESCRIP            PIC X(20).
+           05  SW-I-CUSTNO             PIC 9(6).
+           05  SW-I-REST               PIC X(16).
+       FD  SORTED-INVORD-FILE
+               LABEL RECORDS ARE STANDARD
+               BLOCK CONTAINS 10 RECORDS.
+       01  SORTED-INVORD-REC           PIC X(47).
+       FD  INVREG-FILE
+               LABEL RECORDS ARE STANDARD
+               BLOCK CONTAINS 10 RECORDS.
+       01  INVREG-REC                  PIC X(132).
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+       01  SWITCHES.
+           05  EOF-SW                  PIC X       VALUE 'N'.
+               88  INVORD-EOF                      VALUE 'Y'.
+           05  FIRST-REC-SW            PIC X       VALUE 'Y'.
+               88  FIRST-RECORD                    VALUE 'Y'.
+       01  COUNTERS-ACCUMULATORS.
+           05  PG-CTR                  PIC 999     VALUE 0.
+           05  LINE-CTR                PIC 99      VALUE 99.
+           05  DETAIL-CTR              PIC 9(5)    VALUE 0.
+       01  WORK-AREA.
+           05  WS-EXTPRICE             PIC 9(7)V99.
+           05  WS-CUST-SUBTOT          PIC 9(9)V99 VALUE 0.
+           05  WS-GRAND-TOTAL          PIC 9(9)V99 VALUE 0.
+           05  WS-SAVE-CUSTNO          PIC 9(6)    VALUE 0.
+           05  CURRDATE.
+               10  C-YY                PIC 99.
+               10  C-MM                PIC 99.
+               10  C-DD                PIC 99.
+       COPY INVOREC.
+       01  HEADER1.
+           05  FILLER                  PIC X(5)    VALUE SPACES.
+           05  FILLER                  PIC X(13)
+                   VALUE 'REPORT DATE:'.
+           05  FILLER                  PIC X       VALUE SPACE.
+           05  H1-MM                   PIC Z9.
+           05  FILLER                  PIC X       VALUE '/'.
+           05  H1-DD                   PIC Z9.
+           05  FILLER                  PIC X       VALUE '/'.
+           05  H1-YY                   PIC 99.
+           05  FILLER                  PIC X(10)   VALUE SPACES.
+           05  FILLER                  PIC X(24)
+                   VALUE 'DAILY INVOICE REGISTER'.
+           05  FILLER                  PIC X(20)   VALUE SPACES.
+           05  FILLER                  PIC X(5)    VALUE 'PAGE '.
+           05  H1-PAGE                 PIC ZZ9.
+       01  HEADER2.
+           05  FILLER                  PIC X(7)    VALUE 'CUSTNO'.
+           05  FILLER                  PIC X(2)    VALUE SPACES.
+           05  FILLER                  PIC X(7)    VALUE 'ITEMNO'.
+           05  FILLER                  PIC X(2)    VALUE SPACES.
+           05  FILLER                  PIC X(20)   VALUE 'DESCRIPTION'.
+           05  FILLER                  PIC X(5)    VALUE 'QUAN'.
+           05  FILLER                  PIC X(4)    VALUE SPACES.
+           05  FILLER                  PIC X(9)    VALUE 'SALESPRC'.
+           05  FILLER                  PIC X(4)    VALUE SPACES.
+           05  FILLER                  PIC X(12)   VALUE 'EXT PRICE'.
+           05  FILLER                  PIC X(4)    VALUE SPACES.
+           05  FILLER                  PIC X(8)    VALUE 'SHIPPED'.
+           05  FILLER                  PIC X(3)    VALUE SPACES.
+           05  FILLER                  PIC X(3)    VALUE 'PAY'.
+       01  DETAIL-LINE.
+           05  DL-CUSTNO               PIC 9(6).
+           05  FILLER                  PIC X(3)    VALUE SPACES.
+           05  DL-ITEMNO               PIC 9(5).
+           05  FILLER                  PIC X(2)    VALUE SPACES.
+           05  DL-DESCRIP              PIC X(20).
+           05  DL-QUANSHIP             PIC ZZZ9.
+           05  FILLER                  PIC X(4)    VALUE SPACES.
+           05  DL-SALESPRC             PIC ZZZ.99.
+           05  FILLER                  PIC X(4)    VALUE SPACES.
+           05  DL-EXTPRICE             PIC Z,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(3)    VALUE SPACES.
+           05  DL-DATESHIP             PIC 99/99/99.
+           05  FILLER                  PIC X(3)    VALUE SPACES.
+           05  DL-PAY                  PIC 9.
+       01  SUBTOTAL-LINE.
+           05  FILLER                  PIC X(19)   VALUE SPACES.
+           05  FILLER                  PIC X(14)
+                   VALUE 'CUSTOMER TOTAL'.
+           05  FILLER                  PIC X(3)    VALUE SPACES.
+           05  ST-CUSTNO               PIC 9(6).
+           05  FILLER                  PIC X(3)    VALUE SPACES.
+           05  ST-SUBTOTAL             PIC Z,ZZZ,ZZ9.99.
+       01  GRANDTOTAL-LINE.
+           05  FILLER                  PIC X(5)    VALUE SPACES.
+           05  FILLER                  PIC X(22)
+                   VALUE 'REPORT GRAND TOTAL'.
+           05  FILLER                  PIC X(10)   VALUE SPACES.
+           05  GT-TOTAL                PIC Z,ZZZ,ZZ9.99.
+           05  FILLER                  PIC X(5)    VALUE SPACES.
+           05  GT-COUNT                PIC ZZ,ZZ9.
+           05  FILLER                  PIC X(13)   VALUE ' SHIPMENTS'.
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       MAINLINE SECTION.
+           PERFORM 0100-INIT THRU 0100-INIT-EXIT.
+           PERFORM 0200-READ-SORTED THRU 0200-READ-SORTED-EXIT.
+           PERFORM 0300-REGISTER THRU 0300-REGISTER-EXIT
+               UNTIL INVORD-EOF.
+           PERFORM 0900-EOJ THRU 0900-EOJ-EXIT.
+           STOP RUN.
+      ******************************************************************
+      *  SORT INVORD-FILE INTO CUSTOMER/ITEM SEQUENCE AND OPEN THE
+      *  PRINT FILE.
+      ******************************************************************
+       0100-INIT.
+           ACCEPT CURRDATE FROM DATE.
+           MOVE C-MM TO H1-MM.
+           MOVE C-DD TO H1-DD.
+           MOVE C-YY TO H1-YY.
+           SORT SORT-WORK-FILE
+               ON ASCENDING KEY SW-I-CUSTNO SW-I-ITEMNO
+               USING INVORD-FILE
+               GIVING SORTED-INVORD-FILE.
+      *    SW-INVORD-REC MIRRORS INVOREC.CPY'S BYTE LAYOUT (ITEMNO 1-5,
+      *    DESCRIP 6-25, CUSTNO 26-31, ...) SO THE KEY FIELDS ABOVE
+      *    ACTUALLY LINE UP WITH THE REAL WS-I-CUSTNO/WS-I-ITEMNO BYTES.
+           OPEN INPUT  SORTED-INVORD-FILE
+           OPEN OUTPUT INVREG-FILE.
+       0100-INIT-EXIT.
+           EXIT.
+      ******************************************************************
+      *  READ THE NEXT SORTED SHIPMENT RECORD.
+      ******************************************************************
+       0200-READ-SORTED.
+           READ SORTED-INVORD-FILE INTO WS-INVORD-REC
+               AT END
+                   MOVE 'Y' TO EOF-SW.
+       0200-READ-SORTED-EXIT.
+           EXIT.
+      ******************************************************************
+      *  PRINT ONE DETAIL LINE, BREAKING ON CUSTOMER NUMBER.
+      ******************************************************************
+       0300-REGISTER.
+           IF NOT FIRST-RECORD AND WS-I-CUSTNO NOT = WS-SAVE-CUSTNO
+               PERFORM 0500-CUST-SUBTOTAL THRU 0500-CUST-SUBTOTAL-EXIT.
+           IF FIRST-RECORD
+               MOVE WS-I-CUSTNO TO WS-SAVE-CUSTNO
+               MOVE 'N' TO FIRST-REC-SW.
+           COMPUTE WS-EXTPRICE = WS-I-QUANSHIP * WS-I-SALESPRC.
+           ADD WS-EXTPRICE TO WS-CUST-SUBTOT.
+           ADD WS-EXTPRICE TO WS-GRAND-TOTAL.
+           ADD 1 TO DETAIL-CTR.
+           PERFORM 0400-PRINT-DETAIL THRU 0400-PRINT-DETAIL-EXIT.
+           MOVE WS-I-CUSTNO TO WS-SAVE-CUSTNO.
+           PERFORM 0200-READ-SORTED THRU 0200-READ-SORTED-EXIT.
+       0300-REGISTER-EXIT.
+           EXIT.
+      ******************************************************************
+      *  FORMAT AND WRITE ONE DETAIL LINE, HEADING A NEW PAGE AS NEEDED.
+      ******************************************************************
+       0400-PRINT-DETAIL.
+           IF LINE-CTR > 54
+               PERFORM 0600-HEADINGS THRU 0600-HEADINGS-EXIT.
+           MOVE WS-I-CUSTNO TO DL-CUSTNO.
+           MOVE WS-I-ITEMNO TO DL-ITEMNO.
+           MOVE WS-I-DESCRIP TO DL-DESCRIP.
+           MOVE WS-I-QUANSHIP TO DL-QUANSHIP.
+           MOVE WS-I-SALESPRC TO DL-SALESPRC.
+           MOVE WS-EXTPRICE TO DL-EXTPRICE.
+           MOVE WS-I-MM TO DL-DATESHIP (1:2).
+           MOVE WS-I-DD TO DL-DATESHIP (4:2).
+           MOVE WS-I-YY TO DL-DATESHIP (7:2).
+           MOVE WS-I-PAY TO DL-PAY.
+           WRITE INVREG-REC FROM DETAIL-LINE
+               AFTER ADVANCING 1 LINE.
+           ADD 1 TO LINE-CTR.
+       0400-PRINT-DETAIL-EXIT.
+           EXIT.
+      ******************************************************************
+      *  WRITE THE SUBTOTAL LINE FOR THE CUSTOMER JUST COMPLETED AND
+      *  RESET THE ACCUMULATOR.
+      ******************************************************************
+       0500-CUST-SUBTOTAL.
+           MOVE WS-SAVE-CUSTNO TO ST-CUSTNO.
+           MOVE WS-CUST-SUBTOT TO ST-SUBTOTAL.
+           WRITE INVREG-REC FROM SUBTOTAL-LINE
+               AFTER ADVANCING 2 LINES.
+           ADD 2 TO LINE-CTR.
+           MOVE 0 TO WS-CUST-SUBTOT.
+       0500-CUST-SUBTOTAL-EXIT.
+           EXIT.
+      ******************************************************************
+      *  HEADING ROUTINE FOR A NEW PAGE.
+      ******************************************************************
+       0600-HEADINGS.
+           ADD 1 TO PG-CTR.
+           MOVE PG-CTR TO H1-PAGE.
+           WRITE INVREG-REC FROM HEADER1
+               AFTER ADVANCING PAGE.
+           WRITE INVREG-REC FROM HEADER2
+               AFTER ADVANCING 2 LINES.
+           MOVE 4 TO LINE-CTR.
+       0600-HEADINGS-EXIT.
+           EXIT.
+      ******************************************************************
+      *  FINAL SUBTOTAL, GRAND TOTAL AND CLOSE.
+      ******************************************************************
+       0900-EOJ.
+           IF NOT FIRST-RECORD
+               PERFORM 0500-CUST-SUBTOTAL THRU 0500-CUST-SUBTOTAL-EXIT.
+           MOVE WS-GRAND-TOTAL TO GT-TOTAL.
+           MOVE DETAIL-CTR TO GT-COUNT.
+           WRITE INVREG-REC FROM GRANDTOTAL-LINE
+               AFTER ADVANCING 3 LINES.
+           CLOSE INVREG-FILE.
+       0900-EOJ-EXIT.
+           EXIT.
