@@ -1,16 +1,17 @@
       ****************************
-      IDENTIFICATION DIVISION
+      * IDENTIFICATION DIVISION
       ****************************
-      PROGRAM-ID.      ORDERS.
-      AUTHOR.          CHRISTOPHER WATKIN.
-      DATE-WRITTEN.    A LONG TIME AGO
-      DATE-WRITTEN.    JUNE 21, 2018- RE-KEYED ON VSCODE FOR GIT
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      ORDERS.
+       AUTHOR.          CHRISTOPHER WATKIN.
+       DATE-WRITTEN.    A LONG TIME AGO
+       DATE-WRITTEN.    JUNE 21, 2018- RE-KEYED ON VSCODE FOR GIT
       ******************************************************************
       * THIS PROGRAM WILL PROCESS ORDERS FOR ITEMS IN STOCK.  FOR ITEMS
       * WHICH NEED TO BE BACKORDERED, A ROUTINE WILL PROCESS A BACKORDER
       * RECORD.  ALL ITEMS WILL BE CHECKED TO SEE IF ANY NEED TO BE
       * REORDERED.
-      * THIS PROGRAM WAS THE FINAL PROJECT FOR THE COBOL TRACK AT 
+      * THIS PROGRAM WAS THE FINAL PROJECT FOR THE COBOL TRACK AT
       * CHUBB INSTITUTE.
       * BELOW ARE THE ORIGINAL EDIT DATES AND WHY.
       *    DATE            INITIALS        DESCRIPTION
@@ -20,36 +21,35 @@
       *    10/23/XX        CW      FIRST RUN, MINOR CORRECTIONS.
       *    10/27/XX        CW      FIRST PRINT REPORT.
       *    10/28/XX        CW      CORRECTION IN B/O ROUTINE (BACKORDER)
-      * WITH THIS PROJECT THE LAST 'ERROR'- THE PRINT REPORT WAS 
-      * NOT PRINTING IN THE CORRECT FORMAT- IT WAS SHIFTED IN 
-      * ONE SECTION; IT TOOK A WHILE TO FIND THAT A LINE WAS ONE 
-      * BYTE OFF! 
-      * THIS IS NOT COMPILED NOR DO I HAVE THE JCL, COPYBOOKS OR 
-      * DB2 FILES- THESE WERE LOST TO TIME- I PROBABLY TOSSED THE 
-      * ACTUAL PRINTOUT OF ALL PROGRAMS & OUTPUT-
-      * THIS HAPPENS TO BE JUST THE MAIN PROGRAM I SAVED AS HARDCOPY.
-      ******************************************************************                                                                                             
-       ENVIRONMENT DIVISION.
+      *    08/08/26        MT      RE-KEYED TO ACTUALLY COMPILE - FIXED
+      *                            INDICATOR-COLUMN AND DATA-NAME TYPOS
+      *                            THAT SURVIVED THE ORIGINAL HARDCOPY.
+      *                            ADDED RUN CHECKPOINTING (SEE
+      *                            0950-CHECKPOINT).
       ******************************************************************
-      CONFIGURATION SECTION.
-      SOURCE-COMPUTER.             IBM-370.
-      OBJECT-COMPUTER.             IBM-370.
-      INPUT-OUTPUT SECTION.
-      FILE-CONTROL.
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.             IBM-370.
+       OBJECT-COMPUTER.             IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
            SELECT MASTER-FILE      ASSIGN MASTFILE
                 ORGANIZATION IS INDEXED
                 ACCESS IS RANDOM
                 RECORD KEY IS M-ITEMNO
                 FILE STATUS IS VSAM-STAT.
-            SELECT TRANSACTION-FILE    ASSIGN TRANFILE
+           SELECT TRANSACTION-FILE    ASSIGN TRANFILE
                 ORGANIZATION IS INDEXED
                 ACCESS IS SEQUENTIAL
                 RECORD KEY IS T-ORDERS
                 FILE STATUS IS VSAM-STAT.
-            SELECT INVORD-FIRE         ASSIGN INVFILE.
-            SELECT BACKORDS-FILE       ASSIGN BKORDS.
-            SELECT ERROR-FILE          ASSIGN ERRFILE.
-            SELECT REORDERS-FILE       ASSIGN REORDS.
+           SELECT INVORD-FILE         ASSIGN INVFILE.
+           SELECT BACKORDS-FILE       ASSIGN BKORDS.
+           SELECT ERROR-FILE          ASSIGN ERRFILE.
+           SELECT REORDERS-FILE       ASSIGN REORDS.
+           SELECT REORD-EXTRACT-FILE  ASSIGN REORDX.
+           SELECT CHECKPOINT-FILE     ASSIGN CHKPTFILE.
+           SELECT RUN-CONTROL-FILE    ASSIGN RUNCTLFILE.
       ******************************************************************
        DATA DIVISION.
       ******************************************************************
@@ -57,7 +57,7 @@
        FD  MASTER-FILE.
        01  VMAST-REC.
            05 M-ITEMNO                 PIC 9(5).
-           05 FILLER                   PIC X(65).
+           05 FILLER                   PIC X(113).
        FD TRANSACTION-FILE
                LABEL RECORDS ARE STANDARD.
        01   VTRANS-REC.
@@ -66,7 +66,7 @@
                10 T-ITEMNO                 PIC 9(5).
                10 T-CUSTNO                 PIC 9(6).
            05  FILLER                  PIC X(67).
-       FD INVORD--FILE
+       FD INVORD-FILE
                LABEL RECORDS ARE STANDARD
                BLOCK CONTAINS 10 RECORDS.
        01 INV-ORD-REC                  PIC X(47).
@@ -78,28 +78,83 @@
                LABEL RECORDS ARE STANDARD
                BLOCK CONTAINS 10 RECORDS.
        01  ERR-REC                     PIC X(120).
-       FD  REORDER-FILE
+       FD  REORDERS-FILE
                LABEL RECORDS ARE STANDARD
                BLOCK CONTAINS 10 RECORDS.
        01  REORD-REC                   PIC X(133).
+       FD  REORD-EXTRACT-FILE
+               LABEL RECORDS ARE STANDARD
+               BLOCK CONTAINS 10 RECORDS.
+       01  REORDX-REC                  PIC X(133).
+       FD  CHECKPOINT-FILE
+               LABEL RECORDS ARE STANDARD
+               BLOCK CONTAINS 10 RECORDS.
+       01  CHKPT-REC                   PIC X(40).
+       FD  RUN-CONTROL-FILE
+               LABEL RECORDS ARE STANDARD
+               BLOCK CONTAINS 10 RECORDS.
+       01  RUN-CTL-REC                 PIC X(60).
        WORKING-STORAGE SECTION.
        01  SWITCHES.
            05 EOF-SW                   PIC X       VALUE 'N'.
                88 TRANSEOF                         VALUE 'Y'.
            05 MATCH-SW                 PIC X       VALUE 'N'.
+           05 XFER-EOF-SW              PIC X       VALUE 'N'.
+               88 XFEREOF                          VALUE 'Y'.
        01  COUNTERS-ACCUMULATORS.
            05  PG-CTR                  PIC 999     VALUE 0.
            05  LINE-CTR                PIC 99      VALUE 56.
            05  TOT-CTR                 PIC 9999    VALUE 0.
            05  REORD-CTR               PIC 999     VALUE 0.
            05  CC                      PIC 9       VALUE 1.
+           05  WS-TRANS-READ-CTR       PIC 9(5)    VALUE 0.
+           05  WS-TRANS-DELETE-CTR     PIC 9(5)    VALUE 0.
+           05  WS-BACKORDER-CTR        PIC 9(5)    VALUE 0.
+           05  WS-TRANSFER-CTR         PIC 9(5)    VALUE 0.
+      ******************************************************************
+      *  RUN CHECKPOINT COUNTERS - SEE 0950-CHECKPOINT.
+      ******************************************************************
+       01  CHECKPOINT-CONTROL.
+           05  WS-CHKPT-INTERVAL       PIC 9(4)    VALUE 50.
+           05  WS-CHKPT-CTR            PIC 9(4)    VALUE 0.
+           05  WS-TOTAL-PROCESSED      PIC 9(7)    VALUE 0.
        01  WORK-AREA.
            05  ORDAMT                  PIC 9(4).
+           05  WS-FOUND-LOC            PIC 9       VALUE 0.
            05  VSAM-STAT               PIC XX.
-           05  CURRDATE
+           05  CURRDATE.
                10  C-YY                PIC 99.
                10  C-MM                PIC 99.
                10  C-DD                PIC 99.
+      ******************************************************************
+      *  MONTH NAME TABLE USED TO BUILD THE PRINT-REPORT RUN DATE.
+      ******************************************************************
+       01  MONTH-NAME-TABLE.
+           05  FILLER                  PIC X(9)    VALUE 'JANUARY  '.
+           05  FILLER                  PIC X(9)    VALUE 'FEBRUARY '.
+           05  FILLER                  PIC X(9)    VALUE 'MARCH    '.
+           05  FILLER                  PIC X(9)    VALUE 'APRIL    '.
+           05  FILLER                  PIC X(9)    VALUE 'MAY      '.
+           05  FILLER                  PIC X(9)    VALUE 'JUNE     '.
+           05  FILLER                  PIC X(9)    VALUE 'JULY     '.
+           05  FILLER                  PIC X(9)    VALUE 'AUGUST   '.
+           05  FILLER                  PIC X(9)    VALUE 'SEPTEMBER'.
+           05  FILLER                  PIC X(9)    VALUE 'OCTOBER  '.
+           05  FILLER                  PIC X(9)    VALUE 'NOVEMBER '.
+           05  FILLER                  PIC X(9)    VALUE 'DECEMBER '.
+       01  MONTH-TABLE REDEFINES MONTH-NAME-TABLE.
+           05  MONTH-TITLE             PIC X(9)    OCCURS 12 TIMES.
+       01  RUN-DATE-FIELDS.
+           05  RUN-MONTH               PIC 99.
+           05  RUN-DAY                 PIC 99.
+           05  RUN-YEAR                PIC 99.
+       01  RUN-DATE-OUT.
+           05  RUN-MONTH-OUT           PIC X(9).
+           05  FILLER                  PIC X       VALUE SPACE.
+           05  RUN-DAY-OUT             PIC Z9.
+           05  FILLER                  PIC X(2)    VALUE ', '.
+           05  RUN-YEAR-OUT            PIC 99.
+           05  FILLER                  PIC X(4)    VALUE SPACES.
        01  WS-MAST-REC.
            05  WS-M-ITEMNO             PIC 9(5).
            05  WS-M-DESCRIP            PIC X(20).
@@ -113,15 +168,24 @@
            05  WS-M-REPLNO             PIC 9(5).
            05  WS-M-REPLDATE           PIC 9(6).
            05  WS-M-YTDSALES           PIC 9(7)    COMP-3.
+           05  WS-M-LOC-TABLE          OCCURS 3 TIMES.
+               10  WS-M-LOC-QOH        PIC 9(4).
+               10  WS-M-LOC-REORDPT    PIC 9(4).
+               10  WS-M-LOC-BOQUAN     PIC 9(4).
+               10  WS-M-LOC-QTYONORD   PIC 9(4).
+       01  WS-M-LOC-COUNT              PIC 9       VALUE 3.
        01  WS-TRANS-REC.
            05  WS-T-CODE               PIC 99.
            05  WS-T-ITEMNO             PIC 9(5).
            05  WS-T-CUSTNO             PIC 9(6).
-           05  WS-T-QUANONORD          PIC 9(4).
+           05  WS-T-QUANORD            PIC 9(4).
            05  WS-T-BOIND              PIC X.
            05  WS-T-PAY                PIC 9.
            05  WS-T-ORDDATE            PIC 9(6).
-           05  FILLER                  PIC X(55).
+           05  WS-T-FROMLOC            PIC 9.
+           05  WS-T-TOLOC              PIC 9.
+           05  WS-T-XFERQTY            PIC 9(4).
+           05  FILLER                  PIC X(49).
        01  WS-BACKORDS-REC.
            05  WS-B-ITEMNO             PIC 9(5).
            05  WS-B-DESCRIP            PIC X(20).
@@ -135,13 +199,32 @@
            05  WS-I-QUANSHIP           PIC 9(4).
            05  WS-I-SALESPRC           PIC 9(3)V99.
            05  WS-I-DATESHIP.
-               10  WS-I-MM             PIC Z9.
-               10  WS-I-DD             PIC Z9.
+               10  WS-I-MM             PIC 99.
+               10  WS-I-DD             PIC 99.
                10  WS-I-YY             PIC 99.
            05  WS-I-PAY                PIC 9.
        01  WS-ERR-REC.
            05  ERRMSG                  PIC X(40).
            05  ERRRECIMAGE             PIC X(80).
+       01  WS-CHKPT-REC.
+           05  CK-ITEMNO               PIC 9(5).
+           05  CK-CUSTNO               PIC 9(6).
+           05  CK-TOTAL-PROCESSED      PIC 9(7).
+           05  CK-RUN-DATE             PIC 9(6).
+           05  FILLER                  PIC X(16).
+      ******************************************************************
+      *  RUN-CONTROL RECORD WRITTEN AT 999-EOJ - SEE REQUEST FOR A
+      *  RECONCILIATION REPORT TO REPLACE THE OLD TOT-CTR DISPLAY LINE.
+      ******************************************************************
+       01  WS-RUN-CTL-REC.
+           05  RC-RUN-DATE              PIC 9(6).
+           05  RC-TRANS-READ            PIC 9(5).
+           05  RC-TRANS-DELETED         PIC 9(5).
+           05  RC-UNITS-SHIPPED         PIC 9(4).
+           05  RC-ITEMS-REORDERED       PIC 999.
+           05  RC-BACKORDERS-CREATED    PIC 9(5).
+           05  RC-TRANSFERS-POSTED      PIC 9(5).
+           05  FILLER                   PIC X(27).
        01  HEADER1.
            05  FILLER                 PIC X(5)    VALUE SPACES.
            05  FILLER                 PIC X(14)   VALUE 'REPORT DATE: '.
@@ -154,10 +237,80 @@
            05  PAGE-OUT               PIC ZZ9.
            05  FILLER                 PIC X(15)       VALUE SPACES.
        01  HEADER2.
+           05  FILLER                 PIC X(30)
+                   VALUE 'ITEMS REQUIRING REORDER'.
+           05  FILLER                 PIC X(103)      VALUE SPACES.
        01  SUBHDR1.
+           05  FILLER                 PIC X(6)    VALUE 'ITEM'.
+           05  FILLER                 PIC X(3)    VALUE SPACES.
+           05  FILLER                 PIC X(20)   VALUE 'DESCRIPTION'.
+           05  FILLER                 PIC X(3)    VALUE SPACES.
+           05  FILLER                 PIC X(4)    VALUE 'QOH'.
+           05  FILLER                 PIC X(3)    VALUE SPACES.
+           05  FILLER                 PIC X(7)    VALUE 'PURCHPR'.
+           05  FILLER                 PIC X(3)    VALUE SPACES.
+           05  FILLER                 PIC X(7)    VALUE 'SALESPR'.
+           05  FILLER                 PIC X(3)    VALUE SPACES.
+           05  FILLER                 PIC X(6)    VALUE 'REORDP'.
+           05  FILLER                 PIC X(3)    VALUE SPACES.
+           05  FILLER                 PIC X(6)    VALUE 'MINROR'.
+           05  FILLER                 PIC X(3)    VALUE SPACES.
+           05  FILLER                 PIC X(5)    VALUE 'BOQTY'.
+           05  FILLER                 PIC X(3)    VALUE SPACES.
+           05  FILLER                 PIC X(5)    VALUE 'ONORD'.
+           05  FILLER                 PIC X(3)    VALUE SPACES.
+           05  FILLER                 PIC X(6)    VALUE 'SUPPLR'.
+           05  FILLER                 PIC X(3)    VALUE SPACES.
+           05  FILLER                 PIC X(9)    VALUE 'YTD SALES'.
        01  SUBHDR2.
+           05  FILLER                 PIC X(132)  VALUE ALL '-'.
        01  DETAIL-LINE.
+           05  ITEMNO-OUT              PIC 9(5).
+           05  FILLER                  PIC X(4)    VALUE SPACES.
+           05  DESCRIP-OUT             PIC X(20).
+           05  FILLER                  PIC X(2)    VALUE SPACES.
+           05  QOH-OUT                 PIC ZZZ9.
+           05  FILLER                  PIC X(3)    VALUE SPACES.
+           05  PURCHPRC-OUT            PIC ZZZ.99.
+           05  FILLER                  PIC X(3)    VALUE SPACES.
+           05  SALESPRC-OUT            PIC ZZZ.99.
+           05  FILLER                  PIC X(3)    VALUE SPACES.
+           05  REORDPT-OUT             PIC ZZZ9.
+           05  FILLER                  PIC X(3)    VALUE SPACES.
+           05  MINREORD-OUT            PIC ZZZ9.
+           05  FILLER                  PIC X(3)    VALUE SPACES.
+           05  BOQUAN-OUT              PIC ZZZ9.
+           05  FILLER                  PIC X(3)    VALUE SPACES.
+           05  QTYONORD-OUT            PIC ZZZ9.
+           05  FILLER                  PIC X(3)    VALUE SPACES.
+           05  REPLNO-OUT              PIC 9(5).
+           05  FILLER                  PIC X(3)    VALUE SPACES.
+           05  YTDSALES-OUT            PIC ZZZZZZ9.
        01  TRAILER.
+           05  FILLER                  PIC X(25)
+                   VALUE 'TOTAL ITEMS REORDERED: '.
+           05  REORDCTR-OUT            PIC ZZ9.
+      ******************************************************************
+      *  STRUCTURED REORDER EXTRACT RECORD WRITTEN TO REORD-EXTRACT-FILE
+      *  FOR POEXTRCT - SAME FIELDS AS THE PRINT-FORMATTED DETAIL-LINE
+      *  ABOVE BUT LAID OUT TO MATCH COPYBOOKS/REORDREC.CPY SO A PROGRAM
+      *  CAN READ THEM AS STRUCTURED DATA INSTEAD OF A PRINT REPORT.
+      ******************************************************************
+       01  WS-REORDX-REC.
+           05  WS-RX-ITEMNO            PIC 9(5).
+           05  WS-RX-DESCRIP           PIC X(20).
+           05  WS-RX-QOH               PIC 9(4).
+           05  WS-RX-PURCHPRC          PIC 9(3)V99.
+           05  WS-RX-SALESPRC          PIC 9(3)V99.
+           05  WS-RX-REORDPT           PIC 9(4).
+           05  WS-RX-MINREORD          PIC 9(4).
+           05  WS-RX-BOQUAN            PIC 9(4).
+           05  WS-RX-QTYONORD          PIC 9(4).
+           05  WS-RX-REPLNO            PIC 9(5).
+           05  WS-RX-REPLDATE          PIC 9(6).
+           05  WS-RX-YTDSALES          PIC 9(7).
+           05  FILLER                  PIC X(60).
+      ******************************************************************
        LINKAGE SECTION.
        01  PARM-DATA.
            05  FILLER                  PIC XX.
@@ -174,22 +327,27 @@
            PERFORM 0200-FIRST-TRANSREAD THRU 0200-FIRST-TRANSREAD-EXIT.
            PERFORM 0300-UPDATE THRU 0300-UPDATE-EXIT
                UNTIL EOF-SW = 'Y'.
+           PERFORM 0800-REORDERS THRU 0800-REORDERS-EXIT.
+           PERFORM 1500-START-TRANSFERS THRU 1500-START-TRANSFERS-EXIT.
+           PERFORM 1600-READ-XFER THRU 1600-READ-XFER-EXIT.
+           PERFORM 1700-TRANSFER THRU 1700-TRANSFER-EXIT
+               UNTIL XFEREOF.
            PERFORM 999-EOJ THRU 999-EOJ-EXIT.
            STOP RUN.
        SUBROUTINE SECTION.
       ******************************************************************
       *  OPEN ALL FILES. TRANSACTION FILE WILL BE READ STARTING AT
-      *  THE FIRST RECORD WITH A TRANSACTION CODE OF 30. 
+      *  THE FIRST RECORD WITH A TRANSACTION CODE OF 30.
       ******************************************************************
        0100-INIT.
-               ACCEPT CURRDATE FROM DATE.
-               MOVE P-MONTH TO RUN-MONTH.
-               MOVE P-DAY TO RUN-DAY.
-               MOVE P-YEAR TO RUN-YEAR.
-               MOVE MONTH-TITLE(RUN-MONTH) TO RUN-MONTH-OUT.
-               MOVE RUN-DAY TO RUN-DAY-OUT.
-               MOVE RUN-YEAR TO RUN-YEAR-OUT.
-               MOVE RUN-DATE-OUT TO DATE-OUT.
+           ACCEPT CURRDATE FROM DATE.
+           MOVE P-MONTH TO RUN-MONTH.
+           MOVE P-DAY TO RUN-DAY.
+           MOVE P-YEAR TO RUN-YEAR.
+           MOVE MONTH-TITLE(RUN-MONTH) TO RUN-MONTH-OUT.
+           MOVE RUN-DAY TO RUN-DAY-OUT.
+           MOVE RUN-YEAR TO RUN-YEAR-OUT.
+           MOVE RUN-DATE-OUT TO DATE-OUT.
            OPEN I-O TRANSACTION-FILE
                EVALUATE TRUE
                    WHEN VSAM-STAT = '00'
@@ -197,43 +355,59 @@
                   WHEN OTHER
                     DISPLAY 'FAILURE TO OPEN TRANSACTION FILE'
                     CLOSE TRANSACTION-FILE
-                    STOP RUN.      
-            OPEN I-O MASTER-FILE
+                    STOP RUN.
+           OPEN I-O MASTER-FILE
                EVALUATE TRUE
                    WHEN VSAM-STAT = '00'
                      CONTINUE
                   WHEN OTHER
                     DISPLAY 'FAILURE TO OPEN MASTER FILE'
-                    CLOSE MASTERFILE
-                    STOP RUN.   
-            OPEN OUTPUT    INVORD-FILE
-                           BACKORDS-FILE 
-                           ERROR-FILE
-                           REORDERS-FILE.
-           0150 START-TRANSFILE.
-               MOVE 30 TO T-CODE.
-               START TRANSACTION-FILE KEY = T-CODE.
-                   IF VSAM-STAT NOT = '00'
-                    DISPLAY 'START NOT SUCCESSFUL FOR TRANSACTION FILE'
-                           'VSAM STATUS CODE ' VSAM-STAT
-                       PERFORM 999-EOJ THRU 999-EOJ-EXIT.
-       0100-INIT-EXIT.    
+                    CLOSE MASTER-FILE
+                    STOP RUN.
+           OPEN OUTPUT    INVORD-FILE
+                          BACKORDS-FILE
+                          ERROR-FILE
+                          REORDERS-FILE
+                          REORD-EXTRACT-FILE
+                          CHECKPOINT-FILE
+                          RUN-CONTROL-FILE.
+           PERFORM 0150-START-TRANSFILE THRU 0150-START-TRANSFILE-EXIT.
+       0100-INIT-EXIT.
+           EXIT.
+      ******************************************************************
+      *  POSITION THE TRANSACTION FILE AT THE FIRST RECORD WHOSE CODE
+      *  IS 30 (CUSTOMER ORDERS).
+      ******************************************************************
+       0150-START-TRANSFILE.
+           MOVE 30 TO T-CODE.
+           MOVE ZEROS TO T-ITEMNO T-CUSTNO.
+           START TRANSACTION-FILE KEY IS NOT LESS THAN T-ORDERS
+               EVALUATE TRUE
+                   WHEN VSAM-STAT = '00'
+                     CONTINUE
+                  WHEN OTHER
+                    DISPLAY 'START NOT SUCCESSFUL FOR TRANSACTION '
+                       'FILE VSAM STATUS CODE ' VSAM-STAT
+                    PERFORM 999-EOJ THRU 999-EOJ-EXIT
+                    STOP RUN.
+       0150-START-TRANSFILE-EXIT.
            EXIT.
        0200-FIRST-TRANSREAD.
-           READ TRANSACTION-FILE INTO WS-TRANS-REC.
-               IF TRANS-EOF
+           READ TRANSACTION-FILE INTO WS-TRANS-REC
+               AT END
                    MOVE 'Y' TO EOF-SW
-                ELSE
+               NOT AT END
                    IF T-CODE = 30
+                       ADD 1 TO WS-TRANS-READ-CTR
                        PERFORM 0400-READ-MAST THRU 0400-READ-MAST-EXIT
-                           UNTIL MATCH-EOF = 'Y' OR TRANSEOF
-                    ELSE
+                           UNTIL MATCH-SW = 'Y' OR TRANSEOF
+                   ELSE
                        MOVE 'Y' TO EOF-SW.
-       0200-FIRST-TRANSREC-EXIT.
+       0200-FIRST-TRANSREAD-EXIT.
            EXIT.
       ******************************************************************
       * MASTER FILE WILL BE READ INTO WORKING STORAGE AND MATCHED
-      * AGAINST TRANSACTION RECORDS. 
+      * AGAINST TRANSACTION RECORDS.
       ******************************************************************
        0400-READ-MAST.
            MOVE WS-T-ITEMNO TO M-ITEMNO.
@@ -242,8 +416,8 @@
                    WHEN VSAM-STAT = '00'
                      MOVE 'Y' TO MATCH-SW
                   WHEN VSAM-STAT = '23'
-                    PERFORM 0500-CANCEL THRU 0500-CANCEL-EXIT.
-                    PERFORM 0600-READ-TRANS THRU 0600-READ-TRANS-EXIT.
+                    PERFORM 0500-CANCEL THRU 0500-CANCEL-EXIT
+                    PERFORM 0600-READ-TRANS THRU 0600-READ-TRANS-EXIT
                   WHEN OTHER
                     DISPLAY 'FATAL ERROR IN READING MASTER FILE'
                           'VSAM CODE '  VSAM-STAT
@@ -254,23 +428,23 @@
       ******************************************************************
       *  EACH TRANSACTION RECORD WILL BE CHECKED FOR THE AMOUNT ORDERED
       *  IT WILL BE CHECKED AGAINST THE MASTER RECORD TO DETERMINE WHAT
-      *  CAN BE DELIVERED AND WHAT NEEDS TO BE BACKORDERED. 
+      *  CAN BE DELIVERED AND WHAT NEEDS TO BE BACKORDERED.
       ******************************************************************
        0300-UPDATE.
            IF WS-T-ITEMNO = WS-M-ITEMNO
                PERFORM 0700-ORDERS THRU 0700-ORDERS-EXIT
-               PERFORM 0600-READ-TRANS THRU O600-READ-TRANS-EXIT
+               PERFORM 0600-READ-TRANS THRU 0600-READ-TRANS-EXIT
            ELSE
                PERFORM 0800-REORDERS THRU 0800-REORDERS-EXIT
                MOVE 'N' TO MATCH-SW
-               PERFORM 0400-READ-MAST THRU O400-READ-MAST-EXIT
+               PERFORM 0400-READ-MAST THRU 0400-READ-MAST-EXIT
                    UNTIL MATCH-SW = 'Y' OR TRANSEOF.
        0300-UPDATE-EXIT.
            EXIT.
-      ******************************************************************     
+      ******************************************************************
       *  CANCEL ANY TRANSACTION RECORD THAT DOES NOT MATCH UP WITH A
-      *  TRANSACTION RECORD. 
-      ****************************************************************** 
+      *  MASTER RECORD.
+      ******************************************************************
        0500-CANCEL.
            MOVE 'RECORD NOT FOUND ' TO ERRMSG.
            MOVE WS-TRANS-REC TO ERRRECIMAGE.
@@ -282,22 +456,56 @@
       *  READ THE NEXT SEQUENTIAL TRANSACTION RECORD.
       ******************************************************************
        0600-READ-TRANS.
-           READ TRANSACTION-FILE INTO WS-TRANS-REC.
-               IF TRANSEOF
+           READ TRANSACTION-FILE INTO WS-TRANS-REC
+               AT END
                    MOVE 'Y' TO EOF-SW
-               ELSE
+               NOT AT END
                    IF T-CODE NOT = 30
-                       MOVE 'Y' TO EOF-SW.
+                       MOVE 'Y' TO EOF-SW
+                   ELSE
+                       ADD 1 TO WS-TRANS-READ-CTR.
        0600-READ-TRANS-EXIT.
            EXIT.
       ******************************************************************
+      *  LOOK FOR A SINGLE STOCKING LOCATION THAT CAN FILL THE ENTIRE
+      *  ORDER BY ITSELF.  SETS WS-FOUND-LOC TO THAT LOCATION'S
+      *  SUBSCRIPT, OR 0 IF NO ONE LOCATION HAS ENOUGH.  AN ORDER THAT
+      *  WOULD HAVE TO BE SPLIT ACROSS LOCATIONS FALLS THROUGH TO THE
+      *  COMPANY-WIDE WS-M-QOH POOL IN 0700-ORDERS, THE SAME AS BEFORE
+      *  STOCKING LOCATIONS EXISTED.
+      ******************************************************************
+       0650-FIND-LOC.
+           MOVE 0 TO WS-FOUND-LOC.
+           IF WS-M-LOC-QOH(1) NOT LESS THAN WS-T-QUANORD
+               MOVE 1 TO WS-FOUND-LOC
+           ELSE
+               IF WS-M-LOC-QOH(2) NOT LESS THAN WS-T-QUANORD
+                   MOVE 2 TO WS-FOUND-LOC
+               ELSE
+                   IF WS-M-LOC-QOH(3) NOT LESS THAN WS-T-QUANORD
+                       MOVE 3 TO WS-FOUND-LOC.
+       0650-FIND-LOC-EXIT.
+           EXIT.
+      ******************************************************************
       *  DETERMINE THE STATUS OF TRANSACTION RECORD QUANTITY ORDERED.
       *  ROUTINE WILL DETERMINE IF ANY ITEMS NEED TO BE BACKORDERED
-      *  OR NOT.
-      ******************************************************************    
+      *  OR NOT.  AN ORDER THAT A SINGLE STOCKING LOCATION CAN FILL BY
+      *  ITSELF IS FILLED FROM THAT LOCATION (SEE 0650-FIND-LOC);
+      *  OTHERWISE FULFILLMENT FALLS BACK TO THE COMPANY-WIDE WS-M-QOH
+      *  POOL, INCLUDING THE PARTIAL-FILL/BACKORDER SPLIT, SINCE
+      *  SPLITTING ONE ORDER ACROSS MULTIPLE LOCATIONS WAS JUDGED OUT
+      *  OF SCOPE.
+      ******************************************************************
        0700-ORDERS.
+           PERFORM 0650-FIND-LOC THRU 0650-FIND-LOC-EXIT.
            EVALUATE TRUE
-               WHEN WS-T-QUANORD < WS-M-QOH OR = WS-M-QOH
+               WHEN WS-FOUND-LOC > 0
+                   ADD WS-T-QUANORD TO WS-M-YTDSALES
+                   SUBTRACT WS-T-QUANORD FROM WS-M-QOH
+                   SUBTRACT WS-T-QUANORD FROM WS-M-LOC-QOH(WS-FOUND-LOC)
+                   PERFORM 1000-INVOICE THRU 1000-INVOICE-EXIT
+                   PERFORM 0900-DELETE THRU 0900-DELETE-EXIT
+               WHEN WS-T-QUANORD NOT > WS-M-QOH
                    ADD WS-T-QUANORD TO WS-M-YTDSALES
                    SUBTRACT WS-T-QUANORD FROM WS-M-QOH
                    PERFORM 1000-INVOICE THRU 1000-INVOICE-EXIT
@@ -305,7 +513,7 @@
                WHEN WS-M-QOH > 0
                    ADD WS-M-QOH TO WS-M-YTDSALES
                    COMPUTE ORDAMT = WS-T-QUANORD - WS-M-QOH
-                   MOVE WS-T-QOH TO WS-T-QUANORD
+                   MOVE WS-M-QOH TO WS-T-QUANORD
                    PERFORM 1000-INVOICE THRU 1000-INVOICE-EXIT
                    MOVE ORDAMT TO WS-T-QUANORD
                    PERFORM 1100-BACKORDER THRU 1100-BACKORDER-EXIT
@@ -320,29 +528,49 @@
            IF WS-M-QOH NOT > WS-M-REORDPT
                PERFORM 1200-FORMAT THRU 1200-FORMAT-EXIT
                PERFORM 1300-PRINT THRU 1300-PRINT-EXIT
+               PERFORM 1250-FORMAT-EXTRACT THRU 1250-FORMAT-EXTRACT-EXIT
                ADD 1 TO REORD-CTR.
-               REWRITE MAST-REC FROM WS-MAST-REC
+           REWRITE VMAST-REC FROM WS-MAST-REC.
        0800-REORDERS-EXIT.
            EXIT.
       ******************************************************************
       *  ROUTINE WILL DELETE ANY RECORDS THAT COULD NOT BE MATCHED
-      *  TO THE MASTER RECORD.  ANY TRANSACTION RECORD ORDER THAT 
+      *  TO THE MASTER RECORD.  ANY TRANSACTION RECORD ORDER THAT
       *  COULD BE COMPLETELY FILLED WILL ALSO BE DELETED.
       ******************************************************************
        0900-DELETE.
-           MOVE WS-T-ITEMNO TO M-ITEMNO
+           DELETE TRANSACTION-FILE
                EVALUATE TRUE
-                  WHEN VSAM-STAT = '23'
-                     DELETE TRANSACTION-FILE
                   WHEN VSAM-STAT = '00'
-                    DELETE TRANSACTION-FILE
-                  WHEN VSAM-STAT NOT '00'
+                    ADD 1 TO WS-TRANS-DELETE-CTR
+                    PERFORM 0950-CHECKPOINT THRU 0950-CHECKPOINT-EXIT
+                  WHEN OTHER
                     DISPLAY 'FATAL ERROR DELETE ROUTINE ' VSAM-STAT
-                    PERFORM 9999-EOJ THRU 999-EOJ-EXIT
+                    PERFORM 999-EOJ THRU 999-EOJ-EXIT
                     STOP RUN.
        0900-DELETE-EXIT.
            EXIT.
       ******************************************************************
+      *  RECORD RUN PROGRESS EVERY WS-CHKPT-INTERVAL TRANSACTIONS SO AN
+      *  ABENDED RUN CAN BE RECONCILED AGAINST A RESTART INSTEAD OF
+      *  GUESSED AT.  THE CHECKPOINT CARRIES THE LAST T-ITEMNO/T-CUSTNO
+      *  THAT WAS SUCCESSFULLY POSTED TO MASTER-FILE/INVORD-FILE AND
+      *  REMOVED FROM TRANSACTION-FILE.
+      ******************************************************************
+       0950-CHECKPOINT.
+           ADD 1 TO WS-TOTAL-PROCESSED.
+           ADD 1 TO WS-CHKPT-CTR.
+           IF WS-CHKPT-CTR NOT < WS-CHKPT-INTERVAL
+               INITIALIZE WS-CHKPT-REC
+               MOVE WS-T-ITEMNO TO CK-ITEMNO
+               MOVE WS-T-CUSTNO TO CK-CUSTNO
+               MOVE WS-TOTAL-PROCESSED TO CK-TOTAL-PROCESSED
+               MOVE CURRDATE TO CK-RUN-DATE
+               WRITE CHKPT-REC FROM WS-CHKPT-REC
+               MOVE 0 TO WS-CHKPT-CTR.
+       0950-CHECKPOINT-EXIT.
+           EXIT.
+      ******************************************************************
       *  ROUTINE WILL FILL A COMPLETE OR PARTIAL ORDER.
       ******************************************************************
        1000-INVOICE.
@@ -356,7 +584,7 @@
             MOVE C-DD TO WS-I-DD.
             MOVE C-YY TO WS-I-YY.
             MOVE WS-T-PAY TO WS-I-PAY.
-            WRITE INVORD-REC FROM WS-INVORD-REC.
+            WRITE INV-ORD-REC FROM WS-INVORD-REC.
        1000-INVOICE-EXIT.
            EXIT.
       ******************************************************************
@@ -365,14 +593,15 @@
        1100-BACKORDER.
            IF WS-T-BOIND = 'N'
              MOVE 'Y' TO WS-T-BOIND
-             ADD WS-T-QUAN TO WS-M-BOQUAN.
-               MOVE WS-T-ITEMNO TO WS-B-ITEMNO.
-               MOVE WS-M-DESCRIP TO WS-B-DESCRIP.
-               MOVE WS-T-CUSTNO TO WS-B-CUSTNO.
-               MOVE WS-T-QUAN TO WS-B-BOQUAN.
-               MOVE WS-M-SALESPRC TO WS-B-SALES-PRC.
-               WRITE BCKORDS-REC FROM WS-BACKORDS-REC.
-               REWRITE VTRANS-REC FROM WS-TRANS-REC.
+             ADD 1 TO WS-BACKORDER-CTR
+             ADD WS-T-QUANORD TO WS-M-BOQUAN
+             MOVE WS-T-ITEMNO TO WS-B-ITEMNO
+             MOVE WS-M-DESCRIP TO WS-B-DESCRIP
+             MOVE WS-T-CUSTNO TO WS-B-CUSTNO
+             MOVE WS-T-QUANORD TO WS-B-BOQUAN
+             MOVE WS-M-SALESPRC TO WS-B-SALESPRC
+             WRITE BACKORDS-REC FROM WS-BACKORDS-REC
+             REWRITE VTRANS-REC FROM WS-TRANS-REC.
        1100-BACKORDER-EXIT.
            EXIT.
       ******************************************************************
@@ -380,7 +609,7 @@
       ******************************************************************
        1200-FORMAT.
            MOVE WS-M-ITEMNO TO ITEMNO-OUT.
-           MOVE WS-M-DESCRIPT TO DESCRIP-OUT.
+           MOVE WS-M-DESCRIP TO DESCRIP-OUT.
            MOVE WS-M-QOH TO QOH-OUT.
            MOVE WS-M-PURCHPRC TO PURCHPRC-OUT.
            MOVE WS-M-SALESPRC TO SALESPRC-OUT.
@@ -389,16 +618,39 @@
            MOVE WS-M-BOQUAN TO BOQUAN-OUT.
            MOVE WS-M-QTYONORD TO QTYONORD-OUT.
            MOVE WS-M-REPLNO TO REPLNO-OUT.
-           MOVE WS-M-YTDSALES TO YTDSALES.
+           MOVE WS-M-YTDSALES TO YTDSALES-OUT.
        1200-FORMAT-EXIT.
            EXIT.
       ******************************************************************
+      *  BUILD AND WRITE THE STRUCTURED REORDER EXTRACT RECORD TO
+      *  REORD-EXTRACT-FILE FOR POEXTRCT.  THIS IS SEPARATE FROM
+      *  1300-PRINT'S REORDERS-FILE LISTING, WHICH IS A PRINT REPORT
+      *  (HEADER/SUBHEADER/DETAIL/TRAILER LINES INTERLEAVED) AND IS NOT
+      *  STRUCTURED DATA A PROGRAM CAN READ FIELD BY FIELD.
+      ******************************************************************
+       1250-FORMAT-EXTRACT.
+           MOVE WS-M-ITEMNO    TO WS-RX-ITEMNO.
+           MOVE WS-M-DESCRIP   TO WS-RX-DESCRIP.
+           MOVE WS-M-QOH       TO WS-RX-QOH.
+           MOVE WS-M-PURCHPRC  TO WS-RX-PURCHPRC.
+           MOVE WS-M-SALESPRC  TO WS-RX-SALESPRC.
+           MOVE WS-M-REORDPT   TO WS-RX-REORDPT.
+           MOVE WS-M-MINREORD  TO WS-RX-MINREORD.
+           MOVE WS-M-BOQUAN    TO WS-RX-BOQUAN.
+           MOVE WS-M-QTYONORD  TO WS-RX-QTYONORD.
+           MOVE WS-M-REPLNO    TO WS-RX-REPLNO.
+           MOVE WS-M-REPLDATE  TO WS-RX-REPLDATE.
+           MOVE WS-M-YTDSALES  TO WS-RX-YTDSALES.
+           WRITE REORDX-REC FROM WS-REORDX-REC.
+       1250-FORMAT-EXTRACT-EXIT.
+           EXIT.
+      ******************************************************************
       *  DETAIL LINES FOR REORDERS REPORT.
       ******************************************************************
        1300-PRINT.
            IF LINE-CTR > 50
                ADD 1 TO PG-CTR
-               MOVE PG-CTR TO PG-OUT
+               MOVE PG-CTR TO PAGE-OUT
                WRITE REORD-REC FROM HEADER1
                    AFTER ADVANCING PAGE
                WRITE REORD-REC FROM HEADER2
@@ -409,52 +661,135 @@
                    AFTER ADVANCING 1 LINE
                MOVE 5 TO LINE-CTR
                MOVE 2 TO CC.
-               WRITE REORD-REC FROM DETAIL-LINE
-                   AFTER ADVANCING CC LINES.
-               ADD CC TO LINE-CTR.
-               MOVE 1 TO CC.   
+           WRITE REORD-REC FROM DETAIL-LINE
+               AFTER ADVANCING CC LINES.
+           ADD CC TO LINE-CTR.
+           MOVE 1 TO CC.
        1300-PRINT-EXIT.
            EXIT.
       ******************************************************************
-      *  TRAILER WILL SHOW TOTAL NUMBER OF ITEMS THAT NEED TO BE 
+      *  TRAILER WILL SHOW TOTAL NUMBER OF ITEMS THAT NEED TO BE
       *  REORDERED AS WELL AS DISPLAY A MESSAGE SHOWING HOW MANY ITEMS
       *  WERE SKIPPED ON THIS RUN.
       ******************************************************************
        1400-TRAILER.
            IF LINE-CTR > 50
                ADD 1 TO PG-CTR
-               MOVE PG-CTR TO PG-OUT
-               WRITE REORD0-REC FROM HEADER1
+               MOVE PG-CTR TO PAGE-OUT
+               WRITE REORD-REC FROM HEADER1
                    AFTER ADVANCING PAGE
                WRITE REORD-REC FROM HEADER2
                    AFTER ADVANCING 1 LINE.
-               MOVE REORD-CTR TO REORDCTR-OUT
-               WRITE REORD-REC FROM TRAILER
-                   AFTER ADVANCING 3 LINES.
+           MOVE REORD-CTR TO REORDCTR-OUT.
+           WRITE REORD-REC FROM TRAILER
+               AFTER ADVANCING 3 LINES.
        1400-TRAILER-EXIT.
            EXIT.
       ******************************************************************
+      *  TRANSFER TRANSACTIONS (CODE 40) MOVE STOCK BETWEEN TWO
+      *  LOCATIONS ON THE SAME ITEM'S MASTER RECORD.  THESE ARE
+      *  HANDLED AS A SECOND PASS AFTER ALL CODE-30 CUSTOMER ORDERS
+      *  SINCE TRANSACTION-FILE IS KEYED BY CODE AHEAD OF ITEM NUMBER.
+      ******************************************************************
+       1500-START-TRANSFERS.
+           MOVE 40 TO T-CODE.
+           MOVE ZEROS TO T-ITEMNO T-CUSTNO.
+           START TRANSACTION-FILE KEY IS NOT LESS THAN T-ORDERS
+               EVALUATE TRUE
+                   WHEN VSAM-STAT = '00'
+                     CONTINUE
+                  WHEN OTHER
+                    MOVE 'Y' TO XFER-EOF-SW.
+       1500-START-TRANSFERS-EXIT.
+           EXIT.
+      ******************************************************************
+      *  READ THE NEXT SEQUENTIAL TRANSFER RECORD.
+      ******************************************************************
+       1600-READ-XFER.
+           IF NOT XFEREOF
+               READ TRANSACTION-FILE INTO WS-TRANS-REC
+                   AT END
+                       MOVE 'Y' TO XFER-EOF-SW
+                   NOT AT END
+                       ADD 1 TO WS-TRANS-READ-CTR
+                       IF T-CODE NOT = 40
+                           MOVE 'Y' TO XFER-EOF-SW.
+       1600-READ-XFER-EXIT.
+           EXIT.
+      ******************************************************************
+      *  MOVE WS-T-XFERQTY FROM WS-T-FROMLOC TO WS-T-TOLOC ON THE
+      *  MASTER RECORD FOR WS-T-ITEMNO, THEN DELETE THE TRANSFER
+      *  TRANSACTION THE SAME WAY A COMPLETED ORDER IS REMOVED.
+      ******************************************************************
+       1700-TRANSFER.
+           MOVE WS-T-ITEMNO TO M-ITEMNO.
+           READ MASTER-FILE INTO WS-MAST-REC
+               INVALID KEY
+                   MOVE 'N' TO VSAM-STAT.
+           IF VSAM-STAT NOT = '00'
+               MOVE 'TRANSFER - ITEM NOT FOUND    ' TO ERRMSG
+               MOVE WS-TRANS-REC TO ERRRECIMAGE
+               WRITE ERR-REC FROM WS-ERR-REC
+           ELSE
+               IF WS-T-FROMLOC > 0 AND WS-T-FROMLOC NOT > WS-M-LOC-COUNT
+                  AND WS-T-TOLOC > 0 AND WS-T-TOLOC NOT > WS-M-LOC-COUNT
+                   IF WS-T-XFERQTY NOT > WS-M-LOC-QOH(WS-T-FROMLOC)
+                       SUBTRACT WS-T-XFERQTY
+                           FROM WS-M-LOC-QOH(WS-T-FROMLOC)
+                       ADD WS-T-XFERQTY TO WS-M-LOC-QOH(WS-T-TOLOC)
+                       REWRITE VMAST-REC FROM WS-MAST-REC
+                       ADD 1 TO WS-TRANSFER-CTR
+                   ELSE
+                       MOVE 'TRANSFER - INSUFFICIENT QOH  ' TO ERRMSG
+                       MOVE WS-TRANS-REC TO ERRRECIMAGE
+                       WRITE ERR-REC FROM WS-ERR-REC
+               ELSE
+                   MOVE 'TRANSFER - INVALID LOCATION  ' TO ERRMSG
+                   MOVE WS-TRANS-REC TO ERRRECIMAGE
+                   WRITE ERR-REC FROM WS-ERR-REC.
+           PERFORM 0900-DELETE THRU 0900-DELETE-EXIT.
+           PERFORM 1600-READ-XFER THRU 1600-READ-XFER-EXIT.
+       1700-TRANSFER-EXIT.
+           EXIT.
+      ******************************************************************
       *  CLOSE ALL FILES.
       ******************************************************************
        999-EOJ.
-           PERFORM 0800-REORDERS THRU 0800-REORDERS-EXIT.
            PERFORM 1400-TRAILER THRU 1400-TRAILER-EXIT.
            DISPLAY TOT-CTR ' WILL BE SHIPPED ON THIS RUN.'.
-           CLOSE   BACKORDER-FILE
+           DISPLAY WS-TRANSFER-CTR ' LOCATION TRANSFERS POSTED.'.
+           INITIALIZE WS-CHKPT-REC.
+           MOVE HIGH-VALUES TO CK-ITEMNO CK-CUSTNO.
+           MOVE WS-TOTAL-PROCESSED TO CK-TOTAL-PROCESSED.
+           MOVE CURRDATE TO CK-RUN-DATE.
+           WRITE CHKPT-REC FROM WS-CHKPT-REC.
+           INITIALIZE WS-RUN-CTL-REC.
+           MOVE CURRDATE TO RC-RUN-DATE.
+           MOVE WS-TRANS-READ-CTR TO RC-TRANS-READ.
+           MOVE WS-TRANS-DELETE-CTR TO RC-TRANS-DELETED.
+           MOVE TOT-CTR TO RC-UNITS-SHIPPED.
+           MOVE REORD-CTR TO RC-ITEMS-REORDERED.
+           MOVE WS-BACKORDER-CTR TO RC-BACKORDERS-CREATED.
+           MOVE WS-TRANSFER-CTR TO RC-TRANSFERS-POSTED.
+           WRITE RUN-CTL-REC FROM WS-RUN-CTL-REC.
+           CLOSE   BACKORDS-FILE
                    ERROR-FILE
                    INVORD-FILE
-                   REORDERS-FILE.
+                   REORDERS-FILE
+                   REORD-EXTRACT-FILE
+                   CHECKPOINT-FILE
+                   RUN-CONTROL-FILE.
            CLOSE   MASTER-FILE
                EVALUATE TRUE
                    WHEN VSAM-STAT = '00'
                      CONTINUE
                    WHEN OTHER
                        DISPLAY 'FAILURE TO CLOSE MASTER FILE.'.
-            CLOSE  TRANSACTION-FILE
-                EVALUATE TRUE
+           CLOSE  TRANSACTION-FILE
+               EVALUATE TRUE
                    WHEN VSAM-STAT = '00'
                      CONTINUE
                    WHEN OTHER
                        DISPLAY 'FAILURE TO CLOSE TRANSACTION FILE.'.
-       9999-EOJ-EXIT.
-           EXIT.
\ No newline at end of file
+       999-EOJ-EXIT.
+           EXIT.
