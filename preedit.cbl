@@ -0,0 +1,207 @@
+      ****************************
+      * IDENTIFICATION DIVISION
+      ****************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      PREEDIT.
+       AUTHOR.          MAINTENANCE TEAM.
+      ******************************************************************
+      * THIS PROGRAM RUNS OVER TRANSACTION-FILE BEFORE ORDERS SO THAT
+      * 0150-START-TRANSFILE IN ORDERS NEVER SEES A BAD RECORD.  IT
+      * POSITIONS AT THE FIRST CODE-30 RECORD JUST LIKE ORDERS DOES,
+      * AND FOR EACH CODE-30 RECORD CHECKS:
+      *   - WS-T-QUANORD IS NUMERIC AND NON-ZERO
+      *   - WS-T-CUSTNO IS AN ACTIVE CUSTOMER ON CUSTOMER-FILE
+      *   - WS-T-PAY HOLDS A VALID PAY CODE (1-3)
+      * A RECORD THAT FAILS ANY CHECK IS WRITTEN TO THE EDIT-ERROR
+      * REPORT WITH THE REASON AND IS DELETED FROM TRANSACTION-FILE SO
+      * ONLY CLEAN TRANSACTIONS ARE LEFT FOR THE UPDATE RUN TO PROCESS.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.             IBM-370.
+       OBJECT-COMPUTER.             IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE    ASSIGN TRANFILE
+                ORGANIZATION IS INDEXED
+                ACCESS IS SEQUENTIAL
+                RECORD KEY IS T-ORDERS
+                FILE STATUS IS VSAM-STAT.
+           SELECT CUSTOMER-FILE       ASSIGN CUSTFILE
+                ORGANIZATION IS INDEXED
+                ACCESS IS RANDOM
+                RECORD KEY IS CUST-NO
+                FILE STATUS IS CUST-STAT.
+           SELECT EDIT-ERROR-FILE     ASSIGN EDITERR.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  TRANSACTION-FILE
+               LABEL RECORDS ARE STANDARD.
+       01  VTRANS-REC.
+           05  T-ORDERS.
+               10  T-CODE              PIC 99.
+               10  T-ITEMNO            PIC 9(5).
+               10  T-CUSTNO            PIC 9(6).
+           05  FILLER                  PIC X(67).
+       FD  CUSTOMER-FILE.
+       01  VCUST-REC.
+           05  CUST-NO                 PIC 9(6).
+           05  FILLER                  PIC X(54).
+       FD  EDIT-ERROR-FILE
+               LABEL RECORDS ARE STANDARD
+               BLOCK CONTAINS 10 RECORDS.
+       01  EDIT-ERR-REC                PIC X(132).
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+       01  SWITCHES.
+           05  EOF-SW                  PIC X       VALUE 'N'.
+               88  TRANSEOF                        VALUE 'Y'.
+           05  VALID-SW                PIC X       VALUE 'Y'.
+               88  TRANS-VALID                     VALUE 'Y'.
+       01  COUNTERS-ACCUMULATORS.
+           05  WS-READ-CTR             PIC 9(5)    VALUE 0.
+           05  WS-REJECT-CTR           PIC 9(5)    VALUE 0.
+       01  WORK-AREA.
+           05  VSAM-STAT               PIC XX.
+           05  CUST-STAT               PIC XX.
+           05  WS-EDIT-MSG             PIC X(40).
+       COPY TRANREC.
+       COPY CUSTREC.
+       01  EDIT-ERROR-HEADING.
+           05  FILLER                  PIC X(7)    VALUE 'ITEMNO'.
+           05  FILLER                  PIC X(2)    VALUE SPACES.
+           05  FILLER                  PIC X(7)    VALUE 'CUSTNO'.
+           05  FILLER                  PIC X(2)    VALUE SPACES.
+           05  FILLER                  PIC X(5)    VALUE 'QUAN'.
+           05  FILLER                  PIC X(2)    VALUE SPACES.
+           05  FILLER                  PIC X(3)    VALUE 'PAY'.
+           05  FILLER                  PIC X(3)    VALUE SPACES.
+           05  FILLER                  PIC X(40)   VALUE 'REASON'.
+       01  EDIT-ERROR-DETAIL.
+           05  EE-ITEMNO               PIC 9(5).
+           05  FILLER                  PIC X(4)    VALUE SPACES.
+           05  EE-CUSTNO               PIC 9(6).
+           05  FILLER                  PIC X(3)    VALUE SPACES.
+           05  EE-QUANORD              PIC ZZZ9.
+           05  FILLER                  PIC X(3)    VALUE SPACES.
+           05  EE-PAY                  PIC 9.
+           05  FILLER                  PIC X(3)    VALUE SPACES.
+           05  EE-REASON               PIC X(40).
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       MAINLINE SECTION.
+           PERFORM 0100-INIT THRU 0100-INIT-EXIT.
+           PERFORM 0150-START-TRANSFILE THRU 0150-START-TRANSFILE-EXIT.
+           PERFORM 0200-READ-TRANS THRU 0200-READ-TRANS-EXIT.
+           PERFORM 0300-EDIT-ONE THRU 0300-EDIT-ONE-EXIT
+               UNTIL TRANSEOF.
+           PERFORM 0900-EOJ THRU 0900-EOJ-EXIT.
+           STOP RUN.
+      ******************************************************************
+      *  OPEN ALL FILES.
+      ******************************************************************
+       0100-INIT.
+           OPEN I-O    TRANSACTION-FILE
+               IF VSAM-STAT NOT = '00'
+                   DISPLAY 'FAILURE TO OPEN TRANSACTION FILE '
+                       VSAM-STAT
+                   STOP RUN.
+           OPEN INPUT  CUSTOMER-FILE.
+           OPEN OUTPUT EDIT-ERROR-FILE.
+           WRITE EDIT-ERR-REC FROM EDIT-ERROR-HEADING.
+       0100-INIT-EXIT.
+           EXIT.
+      ******************************************************************
+      *  POSITION AT THE FIRST CODE-30 RECORD, THE SAME WAY ORDERS
+      *  WILL WHEN IT RUNS NEXT.
+      ******************************************************************
+       0150-START-TRANSFILE.
+           MOVE 30 TO T-CODE.
+           MOVE ZEROS TO T-ITEMNO T-CUSTNO.
+           START TRANSACTION-FILE KEY IS NOT LESS THAN T-ORDERS
+               IF VSAM-STAT NOT = '00'
+                   DISPLAY 'NO CODE-30 TRANSACTIONS TO PRE-EDIT'
+                   MOVE 'Y' TO EOF-SW.
+       0150-START-TRANSFILE-EXIT.
+           EXIT.
+      ******************************************************************
+      *  READ THE NEXT TRANSACTION RECORD, STOPPING AT END OF FILE OR
+      *  THE FIRST RECORD WHOSE CODE IS NOT 30.
+      ******************************************************************
+       0200-READ-TRANS.
+           IF NOT TRANSEOF
+               READ TRANSACTION-FILE INTO WS-TRANS-REC
+                   AT END
+                       MOVE 'Y' TO EOF-SW
+                   NOT AT END
+                       IF WS-T-CODE NOT = 30
+                           MOVE 'Y' TO EOF-SW
+                       ELSE
+                           ADD 1 TO WS-READ-CTR.
+       0200-READ-TRANS-EXIT.
+           EXIT.
+      ******************************************************************
+      *  EDIT ONE TRANSACTION AND REJECT IT IF IT FAILS.
+      ******************************************************************
+       0300-EDIT-ONE.
+           PERFORM 0400-EDIT-FIELDS THRU 0400-EDIT-FIELDS-EXIT.
+           IF NOT TRANS-VALID
+               PERFORM 0500-REJECT THRU 0500-REJECT-EXIT.
+           PERFORM 0200-READ-TRANS THRU 0200-READ-TRANS-EXIT.
+       0300-EDIT-ONE-EXIT.
+           EXIT.
+      ******************************************************************
+      *  VALIDATE QUANTITY ORDERED, CUSTOMER NUMBER AND PAY CODE.
+      ******************************************************************
+       0400-EDIT-FIELDS.
+           MOVE 'Y' TO VALID-SW.
+           IF WS-T-QUANORD = 0 OR WS-T-QUANORD NOT NUMERIC
+               MOVE 'N' TO VALID-SW
+               MOVE 'QUANTITY ORDERED ZERO OR NOT NUMERIC'
+                   TO WS-EDIT-MSG.
+           IF TRANS-VALID AND NOT WS-T-PAY-VALID
+               MOVE 'N' TO VALID-SW
+               MOVE 'INVALID PAY CODE' TO WS-EDIT-MSG.
+           IF TRANS-VALID
+               MOVE WS-T-CUSTNO TO CUST-NO IN VCUST-REC
+               READ CUSTOMER-FILE INTO WS-CUST-REC
+                   INVALID KEY
+                       MOVE 'N' TO VALID-SW
+                       MOVE 'CUSTOMER NOT ON FILE' TO WS-EDIT-MSG.
+           IF TRANS-VALID AND NOT CUST-ACTIVE
+               MOVE 'N' TO VALID-SW
+               MOVE 'CUSTOMER NOT ACTIVE' TO WS-EDIT-MSG.
+       0400-EDIT-FIELDS-EXIT.
+           EXIT.
+      ******************************************************************
+      *  REPORT THE REJECTED TRANSACTION AND DELETE IT FROM
+      *  TRANSACTION-FILE SO ORDERS NEVER SEES IT.
+      ******************************************************************
+       0500-REJECT.
+           MOVE WS-T-ITEMNO TO EE-ITEMNO.
+           MOVE WS-T-CUSTNO TO EE-CUSTNO.
+           MOVE WS-T-QUANORD TO EE-QUANORD.
+           MOVE WS-T-PAY TO EE-PAY.
+           MOVE WS-EDIT-MSG TO EE-REASON.
+           WRITE EDIT-ERR-REC FROM EDIT-ERROR-DETAIL.
+           DELETE TRANSACTION-FILE
+               INVALID KEY
+                   DISPLAY 'UNABLE TO DELETE REJECTED TRANSACTION'.
+           ADD 1 TO WS-REJECT-CTR.
+       0500-REJECT-EXIT.
+           EXIT.
+      ******************************************************************
+      *  CLOSE ALL FILES AND DISPLAY THE RUN TOTALS.
+      ******************************************************************
+       0900-EOJ.
+           DISPLAY WS-READ-CTR   ' TRANSACTIONS PRE-EDITED.'.
+           DISPLAY WS-REJECT-CTR ' TRANSACTIONS REJECTED.'.
+           CLOSE TRANSACTION-FILE
+                 CUSTOMER-FILE
+                 EDIT-ERROR-FILE.
+       0900-EOJ-EXIT.
+           EXIT.
