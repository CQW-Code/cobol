@@ -0,0 +1,313 @@
+      ****************************
+      * IDENTIFICATION DIVISION
+      ****************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      MASTMAIN.
+       AUTHOR.          MAINTENANCE TEAM.
+      ******************************************************************
+      * THIS PROGRAM MAINTAINS MASTER-FILE.  IT READS A MAINTENANCE
+      * TRANSACTION FILE OF ADD/CHANGE/DELETE REQUESTS KEYED ON
+      * MT-ITEMNO, VALIDATES THE PRICE AND REORDER-POINT FIELDS, APPLIES
+      * THE ADD/CHANGE/DELETE TO MASTER-FILE, AND WRITES A BEFORE/AFTER
+      * IMAGE OF EVERY CHANGE TO THE CHANGE-LOG FILE.  TRANSACTIONS THAT
+      * FAIL VALIDATION ARE REJECTED TO THE MAINTENANCE ERROR FILE AND
+      * ARE NOT APPLIED.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.             IBM-370.
+       OBJECT-COMPUTER.             IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE         ASSIGN MASTFILE
+                ORGANIZATION IS INDEXED
+                ACCESS IS RANDOM
+                RECORD KEY IS M-ITEMNO
+                FILE STATUS IS VSAM-STAT.
+           SELECT MAINT-TRANS-FILE    ASSIGN MAINTTRN.
+           SELECT CHANGE-LOG-FILE     ASSIGN CHGLOG.
+           SELECT MAINT-ERROR-FILE    ASSIGN MAINTERR.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  MASTER-FILE.
+       01  VMAST-REC.
+           05  M-ITEMNO                PIC 9(5).
+           05  FILLER                  PIC X(113).
+       FD  MAINT-TRANS-FILE
+               LABEL RECORDS ARE STANDARD.
+       01  MAINT-TRANS-REC             PIC X(80).
+       FD  CHANGE-LOG-FILE
+               LABEL RECORDS ARE STANDARD
+               BLOCK CONTAINS 10 RECORDS.
+       01  CHGLOG-REC                  PIC X(106).
+       FD  MAINT-ERROR-FILE
+               LABEL RECORDS ARE STANDARD
+               BLOCK CONTAINS 10 RECORDS.
+       01  MAINT-ERR-REC               PIC X(120).
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+       01  SWITCHES.
+           05  EOF-SW                  PIC X       VALUE 'N'.
+               88  MAINT-EOF                       VALUE 'Y'.
+           05  VALID-SW                PIC X       VALUE 'Y'.
+               88  TRANS-VALID                     VALUE 'Y'.
+       01  COUNTERS-ACCUMULATORS.
+           05  WS-ADD-CTR              PIC 9(5)    VALUE 0.
+           05  WS-CHANGE-CTR           PIC 9(5)    VALUE 0.
+           05  WS-DELETE-CTR           PIC 9(5)    VALUE 0.
+           05  WS-REJECT-CTR           PIC 9(5)    VALUE 0.
+       01  WORK-AREA.
+           05  VSAM-STAT               PIC XX.
+           05  WS-EDIT-MSG             PIC X(40).
+           05  CURRDATE.
+               10  C-YY                PIC 99.
+               10  C-MM                PIC 99.
+               10  C-DD                PIC 99.
+       COPY MASTREC.
+       COPY MMTRNREC.
+       COPY MMLOGREC.
+       01  WS-MAINT-ERR-REC.
+           05  ERRMSG                  PIC X(40).
+           05  ERRRECIMAGE             PIC X(80).
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       MAINLINE SECTION.
+           PERFORM 0100-INIT THRU 0100-INIT-EXIT.
+           PERFORM 0200-READ-TRANS THRU 0200-READ-TRANS-EXIT.
+           PERFORM 0300-MAINTAIN THRU 0300-MAINTAIN-EXIT
+               UNTIL MAINT-EOF.
+           PERFORM 0900-EOJ THRU 0900-EOJ-EXIT.
+           STOP RUN.
+      ******************************************************************
+      *  OPEN ALL FILES.
+      ******************************************************************
+       0100-INIT.
+           ACCEPT CURRDATE FROM DATE.
+           OPEN I-O MASTER-FILE
+               IF VSAM-STAT NOT = '00'
+                   DISPLAY 'FAILURE TO OPEN MASTER FILE ' VSAM-STAT
+                   STOP RUN.
+           OPEN INPUT  MAINT-TRANS-FILE
+           OPEN OUTPUT CHANGE-LOG-FILE
+                       MAINT-ERROR-FILE.
+       0100-INIT-EXIT.
+           EXIT.
+      ******************************************************************
+      *  READ THE NEXT MAINTENANCE TRANSACTION.
+      ******************************************************************
+       0200-READ-TRANS.
+           READ MAINT-TRANS-FILE INTO WS-MAINT-TRANS
+               AT END
+                   MOVE 'Y' TO EOF-SW.
+       0200-READ-TRANS-EXIT.
+           EXIT.
+      ******************************************************************
+      *  VALIDATE AND APPLY ONE MAINTENANCE TRANSACTION.
+      ******************************************************************
+       0300-MAINTAIN.
+           PERFORM 0400-EDIT-TRANS THRU 0400-EDIT-TRANS-EXIT.
+           IF TRANS-VALID
+               EVALUATE TRUE
+                   WHEN MT-ADD
+                       PERFORM 0500-ADD-MASTER THRU 0500-ADD-MASTER-EXIT
+                   WHEN MT-CHANGE
+                       PERFORM 0600-CHANGE-MASTER
+                           THRU 0600-CHANGE-MASTER-EXIT
+                   WHEN MT-DELETE
+                       PERFORM 0700-DELETE-MASTER
+                           THRU 0700-DELETE-MASTER-EXIT
+                   WHEN OTHER
+                       MOVE 'INVALID TRANSACTION CODE' TO WS-EDIT-MSG
+                       PERFORM 0800-REJECT THRU 0800-REJECT-EXIT
+               END-EVALUATE
+           ELSE
+               PERFORM 0800-REJECT THRU 0800-REJECT-EXIT.
+           PERFORM 0200-READ-TRANS THRU 0200-READ-TRANS-EXIT.
+       0300-MAINTAIN-EXIT.
+           EXIT.
+      ******************************************************************
+      *  VALIDATE THE TRANSACTION CODE AND, FOR ADD/CHANGE, THE PRICE
+      *  AND REORDER-POINT FIELDS.  PURCHPRC MUST BE LESS THAN SALESPRC
+      *  AND MINREORD MUST NOT BE LESS THAN REORDPT, SINCE AN ITEM
+      *  ORDERED AT ITS REORDER POINT HAS TO BRING STOCK BACK ABOVE IT.
+      ******************************************************************
+       0400-EDIT-TRANS.
+           MOVE 'Y' TO VALID-SW.
+           IF MT-ITEMNO = 0
+               MOVE 'N' TO VALID-SW
+               MOVE 'MISSING ITEM NUMBER' TO WS-EDIT-MSG.
+           IF TRANS-VALID AND NOT MT-ADD AND NOT MT-CHANGE
+                   AND NOT MT-DELETE
+               MOVE 'N' TO VALID-SW
+               MOVE 'INVALID TRANSACTION CODE' TO WS-EDIT-MSG.
+           IF TRANS-VALID AND (MT-ADD OR MT-CHANGE)
+               IF MT-PURCHPRC = 0 OR MT-SALESPRC = 0
+                   MOVE 'N' TO VALID-SW
+                   MOVE 'PRICE FIELDS MUST BE NON-ZERO' TO WS-EDIT-MSG
+               ELSE
+                   IF MT-PURCHPRC NOT LESS THAN MT-SALESPRC
+                       MOVE 'N' TO VALID-SW
+                       MOVE 'PURCHPRC NOT LESS THAN SALESPRC'
+                           TO WS-EDIT-MSG
+                   ELSE
+                       IF MT-MINREORD LESS THAN MT-REORDPT
+                           MOVE 'N' TO VALID-SW
+                           MOVE 'MINREORD LESS THAN REORDPT'
+                               TO WS-EDIT-MSG.
+       0400-EDIT-TRANS-EXIT.
+           EXIT.
+      ******************************************************************
+      *  ADD A NEW MASTER RECORD.  MT-ITEMNO MUST NOT ALREADY EXIST.
+      ******************************************************************
+       0500-ADD-MASTER.
+           MOVE MT-ITEMNO TO M-ITEMNO.
+           READ MASTER-FILE INTO WS-MAST-REC
+               INVALID KEY
+                   MOVE 'N' TO VSAM-STAT.
+           IF VSAM-STAT = '00'
+               MOVE 'ITEM ALREADY EXISTS' TO WS-EDIT-MSG
+               PERFORM 0800-REJECT THRU 0800-REJECT-EXIT
+           ELSE
+               MOVE SPACES TO WS-MAST-REC
+               MOVE MT-ITEMNO TO WS-M-ITEMNO
+               MOVE MT-DESCRIP TO WS-M-DESCRIP
+               MOVE MT-QOH TO WS-M-QOH
+               MOVE MT-PURCHPRC TO WS-M-PURCHPRC
+               MOVE MT-SALESPRC TO WS-M-SALESPRC
+               MOVE MT-REORDPT TO WS-M-REORDPT
+               MOVE MT-MINREORD TO WS-M-MINREORD
+               MOVE 0 TO WS-M-BOQUAN WS-M-QTYONORD WS-M-YTDSALES
+               MOVE MT-REPLNO TO WS-M-REPLNO
+               MOVE MT-REPLDATE TO WS-M-REPLDATE
+               MOVE 0 TO WS-M-LOC-QOH(1) WS-M-LOC-REORDPT(1)
+                         WS-M-LOC-BOQUAN(1) WS-M-LOC-QTYONORD(1)
+                         WS-M-LOC-QOH(2) WS-M-LOC-REORDPT(2)
+                         WS-M-LOC-BOQUAN(2) WS-M-LOC-QTYONORD(2)
+                         WS-M-LOC-QOH(3) WS-M-LOC-REORDPT(3)
+                         WS-M-LOC-BOQUAN(3) WS-M-LOC-QTYONORD(3)
+               MOVE WS-MAST-REC TO VMAST-REC
+               WRITE VMAST-REC
+                   INVALID KEY
+                       MOVE 'UNABLE TO ADD ITEM' TO WS-EDIT-MSG
+                       PERFORM 0800-REJECT THRU 0800-REJECT-EXIT
+                   NOT INVALID KEY
+                       PERFORM 0850-LOG-CHANGE THRU 0850-LOG-CHANGE-EXIT
+                       ADD 1 TO WS-ADD-CTR.
+       0500-ADD-MASTER-EXIT.
+           EXIT.
+      ******************************************************************
+      *  CHANGE DESCRIPTION, PRICE, REORDER AND SUPPLIER FIELDS ON AN
+      *  EXISTING MASTER RECORD.  WS-M-QOH/BOQUAN/QTYONORD/YTDSALES ARE
+      *  LEFT ALONE - THOSE ARE MAINTAINED BY ORDERS, NOT HERE.
+      ******************************************************************
+       0600-CHANGE-MASTER.
+           MOVE MT-ITEMNO TO M-ITEMNO.
+           READ MASTER-FILE INTO WS-MAST-REC
+               INVALID KEY
+                   MOVE 'N' TO VSAM-STAT.
+           IF VSAM-STAT NOT = '00'
+               MOVE 'ITEM NOT FOUND' TO WS-EDIT-MSG
+               PERFORM 0800-REJECT THRU 0800-REJECT-EXIT
+           ELSE
+               MOVE WS-M-DESCRIP TO CL-B-DESCRIP
+               MOVE WS-M-QOH TO CL-B-QOH
+               MOVE WS-M-PURCHPRC TO CL-B-PURCHPRC
+               MOVE WS-M-SALESPRC TO CL-B-SALESPRC
+               MOVE WS-M-REORDPT TO CL-B-REORDPT
+               MOVE WS-M-MINREORD TO CL-B-MINREORD
+               MOVE WS-M-REPLNO TO CL-B-REPLNO
+               MOVE MT-DESCRIP TO WS-M-DESCRIP
+               MOVE MT-PURCHPRC TO WS-M-PURCHPRC
+               MOVE MT-SALESPRC TO WS-M-SALESPRC
+               MOVE MT-REORDPT TO WS-M-REORDPT
+               MOVE MT-MINREORD TO WS-M-MINREORD
+               MOVE MT-REPLNO TO WS-M-REPLNO
+               MOVE MT-REPLDATE TO WS-M-REPLDATE
+               REWRITE VMAST-REC FROM WS-MAST-REC
+                   INVALID KEY
+                       MOVE 'UNABLE TO CHANGE ITEM' TO WS-EDIT-MSG
+                       PERFORM 0800-REJECT THRU 0800-REJECT-EXIT
+                   NOT INVALID KEY
+                       PERFORM 0850-LOG-CHANGE THRU 0850-LOG-CHANGE-EXIT
+                       ADD 1 TO WS-CHANGE-CTR.
+       0600-CHANGE-MASTER-EXIT.
+           EXIT.
+      ******************************************************************
+      *  DELETE AN EXISTING MASTER RECORD.
+      ******************************************************************
+       0700-DELETE-MASTER.
+           MOVE MT-ITEMNO TO M-ITEMNO.
+           READ MASTER-FILE INTO WS-MAST-REC
+               INVALID KEY
+                   MOVE 'N' TO VSAM-STAT.
+           IF VSAM-STAT NOT = '00'
+               MOVE 'ITEM NOT FOUND' TO WS-EDIT-MSG
+               PERFORM 0800-REJECT THRU 0800-REJECT-EXIT
+           ELSE
+               DELETE MASTER-FILE
+                   INVALID KEY
+                       MOVE 'UNABLE TO DELETE ITEM' TO WS-EDIT-MSG
+                       PERFORM 0800-REJECT THRU 0800-REJECT-EXIT
+                   NOT INVALID KEY
+                       INITIALIZE CL-AFTER-IMAGE
+                       MOVE WS-M-DESCRIP TO CL-B-DESCRIP
+                       MOVE WS-M-QOH TO CL-B-QOH
+                       MOVE WS-M-PURCHPRC TO CL-B-PURCHPRC
+                       MOVE WS-M-SALESPRC TO CL-B-SALESPRC
+                       MOVE WS-M-REORDPT TO CL-B-REORDPT
+                       MOVE WS-M-MINREORD TO CL-B-MINREORD
+                       MOVE WS-M-REPLNO TO CL-B-REPLNO
+                       PERFORM 0850-LOG-CHANGE THRU 0850-LOG-CHANGE-EXIT
+                       ADD 1 TO WS-DELETE-CTR.
+       0700-DELETE-MASTER-EXIT.
+           EXIT.
+      ******************************************************************
+      *  REJECT A TRANSACTION THAT FAILED EDIT OR COULD NOT BE APPLIED.
+      ******************************************************************
+       0800-REJECT.
+           MOVE WS-EDIT-MSG TO ERRMSG.
+           MOVE WS-MAINT-TRANS TO ERRRECIMAGE.
+           WRITE MAINT-ERR-REC FROM WS-MAINT-ERR-REC.
+           ADD 1 TO WS-REJECT-CTR.
+       0800-REJECT-EXIT.
+           EXIT.
+      ******************************************************************
+      *  WRITE THE BEFORE/AFTER CHANGE-LOG RECORD FOR AN APPLIED
+      *  ADD OR CHANGE.  (DELETE BUILDS CL-BEFORE-IMAGE DIRECTLY AND
+      *  LEAVES CL-AFTER-IMAGE AT ZERO/SPACE.)
+      ******************************************************************
+       0850-LOG-CHANGE.
+           MOVE MT-CODE TO CL-CODE.
+           MOVE MT-ITEMNO TO CL-ITEMNO.
+           MOVE CURRDATE TO CL-RUN-DATE.
+           IF NOT MT-DELETE
+               MOVE WS-M-DESCRIP TO CL-A-DESCRIP
+               MOVE WS-M-QOH TO CL-A-QOH
+               MOVE WS-M-PURCHPRC TO CL-A-PURCHPRC
+               MOVE WS-M-SALESPRC TO CL-A-SALESPRC
+               MOVE WS-M-REORDPT TO CL-A-REORDPT
+               MOVE WS-M-MINREORD TO CL-A-MINREORD
+               MOVE WS-M-REPLNO TO CL-A-REPLNO.
+           IF MT-ADD
+               INITIALIZE CL-BEFORE-IMAGE.
+           WRITE CHGLOG-REC FROM WS-CHGLOG-REC.
+       0850-LOG-CHANGE-EXIT.
+           EXIT.
+      ******************************************************************
+      *  CLOSE ALL FILES AND DISPLAY THE RUN TOTALS.
+      ******************************************************************
+       0900-EOJ.
+           DISPLAY WS-ADD-CTR    ' ITEMS ADDED.'.
+           DISPLAY WS-CHANGE-CTR ' ITEMS CHANGED.'.
+           DISPLAY WS-DELETE-CTR ' ITEMS DELETED.'.
+           DISPLAY WS-REJECT-CTR ' TRANSACTIONS REJECTED.'.
+           CLOSE MASTER-FILE
+                 MAINT-TRANS-FILE
+                 CHANGE-LOG-FILE
+                 MAINT-ERROR-FILE.
+       0900-EOJ-EXIT.
+           EXIT.
