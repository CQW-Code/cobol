@@ -0,0 +1,113 @@
+      ****************************
+      * IDENTIFICATION DIVISION
+      ****************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      YRENDCLS.
+       AUTHOR.          MAINTENANCE TEAM.
+      ******************************************************************
+      * THIS PROGRAM CLOSES OUT THE YEAR FOR WS-M-YTDSALES.  IT READS
+      * MASTER-FILE SEQUENTIALLY BY M-ITEMNO, WRITES A DATED ARCHIVE
+      * RECORD FOR EACH ITEM TO YTD-HISTORY-FILE CARRYING THE RUN DATE
+      * AND THE ITEM'S YTD SALES, AND THEN ZEROES WS-M-YTDSALES ON
+      * MASTER-FILE SO SALES-BY-ITEM FIGURES START FRESH FOR THE NEW
+      * CALENDAR YEAR.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.             IBM-370.
+       OBJECT-COMPUTER.             IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE         ASSIGN MASTFILE
+                ORGANIZATION IS INDEXED
+                ACCESS IS SEQUENTIAL
+                RECORD KEY IS M-ITEMNO
+                FILE STATUS IS VSAM-STAT.
+           SELECT YTD-HISTORY-FILE    ASSIGN YTDHIST.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  MASTER-FILE.
+       01  VMAST-REC.
+           05  M-ITEMNO                PIC 9(5).
+           05  FILLER                  PIC X(113).
+       FD  YTD-HISTORY-FILE
+               LABEL RECORDS ARE STANDARD
+               BLOCK CONTAINS 10 RECORDS.
+       01  YTD-HIST-REC                PIC X(35).
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+       01  SWITCHES.
+           05  EOF-SW                  PIC X       VALUE 'N'.
+               88  MASTEOF                         VALUE 'Y'.
+       01  COUNTERS-ACCUMULATORS.
+           05  WS-ITEMS-ARCHIVED-CTR   PIC 9(5)    VALUE 0.
+       01  WORK-AREA.
+           05  VSAM-STAT               PIC XX.
+           05  CURRDATE.
+               10  C-YY                PIC 99.
+               10  C-MM                PIC 99.
+               10  C-DD                PIC 99.
+       COPY MASTREC.
+       COPY YTDHREC.
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       MAINLINE SECTION.
+           PERFORM 0100-INIT THRU 0100-INIT-EXIT.
+           PERFORM 0200-READ-MAST THRU 0200-READ-MAST-EXIT.
+           PERFORM 0300-CLOSE-ONE THRU 0300-CLOSE-ONE-EXIT
+               UNTIL MASTEOF.
+           PERFORM 0900-EOJ THRU 0900-EOJ-EXIT.
+           STOP RUN.
+       SUBROUTINE SECTION.
+      ******************************************************************
+      *  OPEN ALL FILES.
+      ******************************************************************
+       0100-INIT.
+           ACCEPT CURRDATE FROM DATE.
+           OPEN I-O    MASTER-FILE
+               IF VSAM-STAT NOT = '00'
+                   DISPLAY 'FAILURE TO OPEN MASTER FILE ' VSAM-STAT
+                   STOP RUN.
+           OPEN OUTPUT YTD-HISTORY-FILE.
+       0100-INIT-EXIT.
+           EXIT.
+      ******************************************************************
+      *  READ MASTER-FILE IN M-ITEMNO ORDER, ONE RECORD AT A TIME.
+      ******************************************************************
+       0200-READ-MAST.
+           READ MASTER-FILE INTO WS-MAST-REC
+               AT END
+                   MOVE 'Y' TO EOF-SW.
+       0200-READ-MAST-EXIT.
+           EXIT.
+      ******************************************************************
+      *  ARCHIVE THE ITEM'S YTD SALES AND RESET IT ON MASTER-FILE.
+      ******************************************************************
+       0300-CLOSE-ONE.
+           MOVE CURRDATE TO WS-Y-RUN-DATE.
+           MOVE WS-M-ITEMNO TO WS-Y-ITEMNO.
+           MOVE WS-M-YTDSALES TO WS-Y-YTDSALES.
+           WRITE YTD-HIST-REC FROM WS-YTDH-REC.
+           ADD 1 TO WS-ITEMS-ARCHIVED-CTR.
+           MOVE 0 TO WS-M-YTDSALES.
+           REWRITE VMAST-REC FROM WS-MAST-REC
+               INVALID KEY
+                   DISPLAY 'UNABLE TO REWRITE MASTER RECORD '
+                       WS-M-ITEMNO.
+           PERFORM 0200-READ-MAST THRU 0200-READ-MAST-EXIT.
+       0300-CLOSE-ONE-EXIT.
+           EXIT.
+      ******************************************************************
+      *  CLOSE ALL FILES AND DISPLAY THE RUN TOTAL.
+      ******************************************************************
+       0900-EOJ.
+           DISPLAY WS-ITEMS-ARCHIVED-CTR
+               ' ITEMS ARCHIVED AND RESET FOR YEAR-END CLOSE.'.
+           CLOSE MASTER-FILE
+                 YTD-HISTORY-FILE.
+       0900-EOJ-EXIT.
+           EXIT.
