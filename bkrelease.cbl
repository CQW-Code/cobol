@@ -0,0 +1,182 @@
+      ****************************
+      * IDENTIFICATION DIVISION
+      ****************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.      BKRELEAS.
+       AUTHOR.          MAINTENANCE TEAM.
+      ******************************************************************
+      * THIS PROGRAM IS RUN AFTER AN INVENTORY RECEIPT TO RELEASE
+      * BACKORDERS.  IT READS BACKORDS-FILE (THE RECORDS WRITTEN BY
+      * 1100-BACKORDER IN ORDERS) AGAINST MASTER-FILE, AND FOR EACH
+      * BACKORDER LINE SHIPS WHATEVER QUANTITY IS NOW ON HAND.  A FULLY
+      * RELEASED BACKORDER IS DROPPED; A PARTIALLY RELEASED BACKORDER IS
+      * CARRIED FORWARD AT ITS REMAINING QUANTITY.  BACKORDS-FILE IS A
+      * SEQUENTIAL FILE WITH NO KEY, SO (AS ORDERS ALREADY DOES WITH
+      * REORDERS-FILE) THE OUTSTANDING BACKORDERS ARE EXTRACTED TO A NEW
+      * GENERATION OF THE FILE RATHER THAN REWRITTEN IN PLACE.
+      ******************************************************************
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SOURCE-COMPUTER.             IBM-370.
+       OBJECT-COMPUTER.             IBM-370.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT MASTER-FILE         ASSIGN MASTFILE
+                ORGANIZATION IS INDEXED
+                ACCESS IS RANDOM
+                RECORD KEY IS M-ITEMNO
+                FILE STATUS IS VSAM-STAT.
+           SELECT BACKORDS-FILE       ASSIGN BKORDS.
+           SELECT NEW-BACKORDS-FILE   ASSIGN BKORDSNW.
+           SELECT INVORD-FILE         ASSIGN INVFILE.
+      ******************************************************************
+       DATA DIVISION.
+      ******************************************************************
+       FILE SECTION.
+       FD  MASTER-FILE.
+       01  VMAST-REC.
+           05  M-ITEMNO                PIC 9(5).
+           05  FILLER                  PIC X(113).
+       FD  BACKORDS-FILE
+               LABEL RECORDS ARE STANDARD
+               BLOCK CONTAINS 10 RECORDS.
+       01  BACKORDS-REC                PIC X(40).
+       FD  NEW-BACKORDS-FILE
+               LABEL RECORDS ARE STANDARD
+               BLOCK CONTAINS 10 RECORDS.
+       01  NEW-BACKORDS-REC            PIC X(40).
+       FD  INVORD-FILE
+               LABEL RECORDS ARE STANDARD
+               BLOCK CONTAINS 10 RECORDS.
+       01  INV-ORD-REC                 PIC X(47).
+      ******************************************************************
+       WORKING-STORAGE SECTION.
+      ******************************************************************
+       01  SWITCHES.
+           05  EOF-SW                  PIC X       VALUE 'N'.
+               88  BACKORDS-EOF                    VALUE 'Y'.
+       01  COUNTERS-ACCUMULATORS.
+           05  WS-RELEASED-CTR         PIC 9(5)    VALUE 0.
+           05  WS-PARTIAL-CTR          PIC 9(5)    VALUE 0.
+           05  WS-CARRIED-CTR          PIC 9(5)    VALUE 0.
+       01  WORK-AREA.
+           05  VSAM-STAT               PIC XX.
+           05  WS-SHIP-QUAN            PIC 9(4).
+           05  CURRDATE.
+               10  C-YY                PIC 99.
+               10  C-MM                PIC 99.
+               10  C-DD                PIC 99.
+       COPY MASTREC.
+       COPY BACKREC.
+       COPY INVOREC.
+      ******************************************************************
+       PROCEDURE DIVISION.
+      ******************************************************************
+       MAINLINE SECTION.
+           PERFORM 0100-INIT THRU 0100-INIT-EXIT.
+           PERFORM 0200-READ-BACKORDS THRU 0200-READ-BACKORDS-EXIT.
+           PERFORM 0300-RELEASE THRU 0300-RELEASE-EXIT
+               UNTIL BACKORDS-EOF.
+           PERFORM 0900-EOJ THRU 0900-EOJ-EXIT.
+           STOP RUN.
+      ******************************************************************
+      *  OPEN ALL FILES.
+      ******************************************************************
+       0100-INIT.
+           ACCEPT CURRDATE FROM DATE.
+           OPEN INPUT  BACKORDS-FILE
+           OPEN OUTPUT NEW-BACKORDS-FILE
+                       INVORD-FILE.
+           OPEN I-O MASTER-FILE
+               IF VSAM-STAT NOT = '00'
+                   DISPLAY 'FAILURE TO OPEN MASTER FILE ' VSAM-STAT
+                   STOP RUN.
+       0100-INIT-EXIT.
+           EXIT.
+      ******************************************************************
+      *  READ THE NEXT BACKORDER RECORD.
+      ******************************************************************
+       0200-READ-BACKORDS.
+           READ BACKORDS-FILE INTO WS-BACKORDS-REC
+               AT END
+                   MOVE 'Y' TO EOF-SW.
+       0200-READ-BACKORDS-EXIT.
+           EXIT.
+      ******************************************************************
+      *  LOOK UP THE MASTER RECORD AND RELEASE WHATEVER QUANTITY IS
+      *  NOW AVAILABLE.
+      ******************************************************************
+       0300-RELEASE.
+           MOVE WS-B-ITEMNO TO M-ITEMNO.
+           READ MASTER-FILE INTO WS-MAST-REC
+               INVALID KEY
+                   MOVE 'N' TO VSAM-STAT.
+           IF VSAM-STAT = '00' AND WS-M-QOH > 0
+               PERFORM 0400-SHIP-AVAILABLE THRU 0400-SHIP-AVAILABLE-EXIT
+           ELSE
+               PERFORM 0600-CARRY-FORWARD THRU 0600-CARRY-FORWARD-EXIT.
+           PERFORM 0200-READ-BACKORDS THRU 0200-READ-BACKORDS-EXIT.
+       0300-RELEASE-EXIT.
+           EXIT.
+      ******************************************************************
+      *  SHIP WHATEVER OF THE BACKORDER CAN NOW BE FILLED, UPDATE THE
+      *  MASTER RECORD, AND CARRY FORWARD ANY QUANTITY STILL SHORT.
+      ******************************************************************
+       0400-SHIP-AVAILABLE.
+           IF WS-M-QOH NOT < WS-B-BOQUAN
+               MOVE WS-B-BOQUAN TO WS-SHIP-QUAN
+           ELSE
+               MOVE WS-M-QOH TO WS-SHIP-QUAN.
+           ADD WS-SHIP-QUAN TO WS-M-YTDSALES.
+           SUBTRACT WS-SHIP-QUAN FROM WS-M-QOH.
+           SUBTRACT WS-SHIP-QUAN FROM WS-M-BOQUAN.
+           SUBTRACT WS-SHIP-QUAN FROM WS-B-BOQUAN.
+           PERFORM 0500-WRITE-SHIPMENT THRU 0500-WRITE-SHIPMENT-EXIT.
+           REWRITE VMAST-REC FROM WS-MAST-REC
+               INVALID KEY
+                   DISPLAY 'REWRITE FAILED FOR ITEM ' WS-M-ITEMNO.
+           IF WS-B-BOQUAN > 0
+               PERFORM 0600-CARRY-FORWARD THRU 0600-CARRY-FORWARD-EXIT
+               ADD 1 TO WS-PARTIAL-CTR
+           ELSE
+               ADD 1 TO WS-RELEASED-CTR.
+       0400-SHIP-AVAILABLE-EXIT.
+           EXIT.
+      ******************************************************************
+      *  WRITE AN INVORD-FILE-STYLE SHIPMENT RECORD FOR THE QUANTITY
+      *  JUST RELEASED.
+      ******************************************************************
+       0500-WRITE-SHIPMENT.
+           MOVE WS-B-ITEMNO TO WS-I-ITEMNO.
+           MOVE WS-B-DESCRIP TO WS-I-DESCRIP.
+           MOVE WS-B-CUSTNO TO WS-I-CUSTNO.
+           MOVE WS-SHIP-QUAN TO WS-I-QUANSHIP.
+           MOVE WS-B-SALESPRC TO WS-I-SALESPRC.
+           MOVE C-MM TO WS-I-MM.
+           MOVE C-DD TO WS-I-DD.
+           MOVE C-YY TO WS-I-YY.
+           MOVE 0 TO WS-I-PAY.
+           WRITE INV-ORD-REC FROM WS-INVORD-REC.
+       0500-WRITE-SHIPMENT-EXIT.
+           EXIT.
+      ******************************************************************
+      *  CARRY THE STILL-OUTSTANDING BACKORDER FORWARD TO THE NEW FILE.
+      ******************************************************************
+       0600-CARRY-FORWARD.
+           WRITE NEW-BACKORDS-REC FROM WS-BACKORDS-REC.
+           ADD 1 TO WS-CARRIED-CTR.
+       0600-CARRY-FORWARD-EXIT.
+           EXIT.
+      ******************************************************************
+      *  CLOSE ALL FILES AND DISPLAY THE RUN TOTALS.
+      ******************************************************************
+       0900-EOJ.
+           DISPLAY WS-RELEASED-CTR ' BACKORDERS FULLY RELEASED.'.
+           DISPLAY WS-PARTIAL-CTR  ' BACKORDERS PARTIALLY RELEASED.'.
+           DISPLAY WS-CARRIED-CTR  ' BACKORDERS CARRIED FORWARD.'.
+           CLOSE BACKORDS-FILE
+                 NEW-BACKORDS-FILE
+                 INVORD-FILE
+                 MASTER-FILE.
+       0900-EOJ-EXIT.
+           EXIT.
